@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHLAUF.
+      *    Laufsteuerung: fuehrt die naechtlichen Batchjobs
+      *    (addierenZu2020, FIZZBUZZ) nacheinander unter einem
+      *    gemeinsamen Laufdatum aus und schreibt ein einziges
+      *    Protokoll mit Start-/Endezeit und Returncode je Schritt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LAUFPARM ASSIGN TO "laufparm.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LAUFPARM-STATUS.
+           SELECT BATCHLAUF-PROTOKOLL ASSIGN TO "batchlauf.log"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LAUFPARM.
+       01 LAUFPARM-SATZ PIC 9(08).
+       FD BATCHLAUF-PROTOKOLL.
+       01 PROTOKOLL-SATZ PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LAUFPARM-STATUS PIC X(02).
+      *    Voreinstellung, falls laufparm.dat fehlt: das aktuelle Datum.
+       01 WS-LAUFDATUM PIC 9(08).
+
+      *    Felder fuer einen einzelnen Batchschritt; werden vor jedem
+      *    PERFORM FUEHRE-SCHRITT neu belegt.
+       01 WS-SCHRITT-NAME PIC X(20).
+       01 WS-SCHRITT-BEFEHL PIC X(80).
+       01 WS-SCHRITT-START-ZEIT PIC 9(06).
+       01 WS-SCHRITT-STOP-ZEIT PIC 9(06).
+       01 WS-SCHRITT-RC PIC S9(09) COMP-5.
+       01 WS-SCHRITT-RC-ANZEIGE PIC -(8)9.
+
+       PROCEDURE DIVISION.
+           PERFORM LESE-LAUFPARAMETER
+
+           OPEN OUTPUT BATCHLAUF-PROTOKOLL
+           STRING "Batchlauf " DELIMITED BY SIZE
+                  WS-LAUFDATUM DELIMITED BY SIZE
+             INTO PROTOKOLL-SATZ
+           END-STRING
+           WRITE PROTOKOLL-SATZ
+
+           MOVE "ADDIERENZU2020" TO WS-SCHRITT-NAME
+           STRING "./addierenZu2020/src/MAIN " DELIMITED BY SIZE
+                  WS-LAUFDATUM                 DELIMITED BY SIZE
+             INTO WS-SCHRITT-BEFEHL
+           END-STRING
+           PERFORM FUEHRE-SCHRITT
+
+           MOVE "FIZZBUZZ" TO WS-SCHRITT-NAME
+           STRING "./fizzbuzz/src/FIZZBUZZ " DELIMITED BY SIZE
+                  WS-LAUFDATUM               DELIMITED BY SIZE
+             INTO WS-SCHRITT-BEFEHL
+           END-STRING
+           PERFORM FUEHRE-SCHRITT
+
+           MOVE "Batchlauf beendet" TO PROTOKOLL-SATZ
+           WRITE PROTOKOLL-SATZ
+           CLOSE BATCHLAUF-PROTOKOLL
+           STOP RUN.
+
+       FUEHRE-SCHRITT SECTION.
+      *    Fuehrt einen einzelnen Schritt aus (WS-SCHRITT-NAME/BEFEHL
+      *    muessen vorher belegt sein) und protokolliert Start, Ende
+      *    und Returncode in BATCHLAUF-PROTOKOLL.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-SCHRITT-START-ZEIT
+           STRING "Start  " DELIMITED BY SIZE
+                  WS-SCHRITT-NAME DELIMITED BY SIZE
+                  " um " DELIMITED BY SIZE
+                  WS-SCHRITT-START-ZEIT DELIMITED BY SIZE
+             INTO PROTOKOLL-SATZ
+           END-STRING
+           WRITE PROTOKOLL-SATZ
+
+           CALL "SYSTEM" USING WS-SCHRITT-BEFEHL
+           MOVE RETURN-CODE TO WS-SCHRITT-RC
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-SCHRITT-STOP-ZEIT
+           MOVE WS-SCHRITT-RC TO WS-SCHRITT-RC-ANZEIGE
+           STRING "Ende   " DELIMITED BY SIZE
+                  WS-SCHRITT-NAME DELIMITED BY SIZE
+                  " um " DELIMITED BY SIZE
+                  WS-SCHRITT-STOP-ZEIT DELIMITED BY SIZE
+                  " RC=" DELIMITED BY SIZE
+                  WS-SCHRITT-RC-ANZEIGE DELIMITED BY SIZE
+             INTO PROTOKOLL-SATZ
+           END-STRING
+           WRITE PROTOKOLL-SATZ
+           EXIT.
+
+       LESE-LAUFPARAMETER SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-LAUFDATUM
+           OPEN INPUT LAUFPARM
+           IF WS-LAUFPARM-STATUS = "00" THEN
+              READ LAUFPARM
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE LAUFPARM-SATZ TO WS-LAUFDATUM
+              END-READ
+              CLOSE LAUFPARM
+           END-IF
+           EXIT.
