@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVLAUF.
+      *    Archivierungslauf: highscores.dat und zahlen.txt wachsen
+      *    sonst unbegrenzt. Dieser Job kopiert beide in eine
+      *    datierte Archivdatei und setzt die Arbeitsdatei danach
+      *    leer zurueck, damit Tagesverarbeitung und Historie
+      *    getrennt bleiben.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIGHSCORES-IN ASSIGN TO "highscores.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS HSIN-NAME
+              FILE STATUS IS WS-HS-STATUS.
+           SELECT HIGHSCORES-ARCHIV ASSIGN TO WS-HS-ARCHIV-DATEINAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HS-ARCHIV-STATUS.
+           SELECT ZAHLEN-IN ASSIGN TO "zahlen.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-ZAHLEN-STATUS.
+           SELECT ZAHLEN-ARCHIV ASSIGN TO WS-ZAHLEN-ARCHIV-DATEINAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-ZAHLEN-ARCHIV-STATUS.
+           SELECT ARCHIVLAUF-PROTOKOLL ASSIGN TO "archivlauf.log"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HIGHSCORES-IN.
+       01 HSIN-SATZ.
+          05 HSIN-NAME PIC X(20).
+          05 HSIN-SCORE PIC 9(3).
+          05 HSIN-DATUM PIC 9(8).
+       FD HIGHSCORES-ARCHIV.
+       01 HS-ARCHIV-SATZ PIC X(40).
+       FD ZAHLEN-IN.
+       01 ZAHLEN-IN-SATZ PIC X(05).
+       FD ZAHLEN-ARCHIV.
+       01 ZAHLEN-ARCHIV-SATZ PIC X(05).
+       FD ARCHIVLAUF-PROTOKOLL.
+       01 PROTOKOLL-SATZ PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-HS-STATUS PIC X(02).
+       01 WS-HS-ARCHIV-STATUS PIC X(02).
+       01 WS-ZAHLEN-STATUS PIC X(02).
+       01 WS-ZAHLEN-ARCHIV-STATUS PIC X(02).
+       01 WS-HS-EOF PIC X VALUE "N".
+       01 WS-ZAHLEN-EOF PIC X VALUE "N".
+
+      *    Lauftag, auf dem die Archivdateinamen basieren.
+       01 WS-LAUFDATUM PIC 9(08).
+       01 WS-HS-ARCHIV-DATEINAME PIC X(40).
+       01 WS-ZAHLEN-ARCHIV-DATEINAME PIC X(40).
+
+       01 WS-HS-SATZANZAHL PIC 9(05) VALUE ZERO.
+       01 WS-ZAHLEN-SATZANZAHL PIC 9(05) VALUE ZERO.
+       01 WS-ANZAHL-ANZEIGE PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-LAUFDATUM
+           STRING "archiv/highscores-" DELIMITED BY SIZE
+                  WS-LAUFDATUM DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+             INTO WS-HS-ARCHIV-DATEINAME
+           END-STRING
+           STRING "archiv/zahlen-" DELIMITED BY SIZE
+                  WS-LAUFDATUM DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+             INTO WS-ZAHLEN-ARCHIV-DATEINAME
+           END-STRING
+
+           CALL "SYSTEM" USING "mkdir -p archiv"
+
+           OPEN OUTPUT ARCHIVLAUF-PROTOKOLL
+           STRING "ARCHIVLAUF GESTARTET " DELIMITED BY SIZE
+                  WS-LAUFDATUM DELIMITED BY SIZE
+             INTO PROTOKOLL-SATZ
+           END-STRING
+           WRITE PROTOKOLL-SATZ
+
+           PERFORM ARCHIVIERE-HIGHSCORES
+           PERFORM ARCHIVIERE-ZAHLEN
+
+           STRING "ARCHIVLAUF BEENDET" DELIMITED BY SIZE
+             INTO PROTOKOLL-SATZ
+           END-STRING
+           WRITE PROTOKOLL-SATZ
+           CLOSE ARCHIVLAUF-PROTOKOLL
+
+           STOP RUN.
+
+       ARCHIVIERE-HIGHSCORES SECTION.
+      *    highscores.dat ist indiziert und kann nicht einfach
+      *    kopiert werden; die Saetze werden sequentiell gelesen,
+      *    in die Archivdatei geschrieben und anschliessend wird
+      *    die indizierte Datei ueber OPEN OUTPUT leer neu angelegt.
+           MOVE "N" TO WS-HS-EOF
+           MOVE ZERO TO WS-HS-SATZANZAHL
+           OPEN INPUT HIGHSCORES-IN
+           IF WS-HS-STATUS = "00"
+              OPEN OUTPUT HIGHSCORES-ARCHIV
+              IF WS-HS-ARCHIV-STATUS = "00"
+                 PERFORM UNTIL WS-HS-EOF = "Y"
+                    READ HIGHSCORES-IN NEXT RECORD
+                       AT END MOVE "Y" TO WS-HS-EOF
+                       NOT AT END
+                          MOVE SPACES TO HS-ARCHIV-SATZ
+                          STRING HSIN-NAME DELIMITED BY SIZE
+                                 " " DELIMITED BY SIZE
+                                 HSIN-SCORE DELIMITED BY SIZE
+                                 " " DELIMITED BY SIZE
+                                 HSIN-DATUM DELIMITED BY SIZE
+                            INTO HS-ARCHIV-SATZ
+                          END-STRING
+                          WRITE HS-ARCHIV-SATZ
+                          ADD 1 TO WS-HS-SATZANZAHL
+                    END-READ
+                 END-PERFORM
+                 CLOSE HIGHSCORES-ARCHIV
+                 CLOSE HIGHSCORES-IN
+
+      *    Leer zuruecksetzen: OPEN OUTPUT legt die indizierte
+      *    Datei neu und leer an.
+                 OPEN OUTPUT HIGHSCORES-IN
+                 CLOSE HIGHSCORES-IN
+
+                 MOVE WS-HS-SATZANZAHL TO WS-ANZAHL-ANZEIGE
+                 STRING "HIGHSCORES ARCHIVIERT SAETZE="
+                        DELIMITED BY SIZE
+                        WS-ANZAHL-ANZEIGE DELIMITED BY SIZE
+                        " ZIEL=" DELIMITED BY SIZE
+                        WS-HS-ARCHIV-DATEINAME DELIMITED BY SIZE
+                   INTO PROTOKOLL-SATZ
+                 END-STRING
+                 WRITE PROTOKOLL-SATZ
+              ELSE
+                 CLOSE HIGHSCORES-IN
+                 STRING "HIGHSCORES UEBERSPRUNGEN ARCHIV-STATUS="
+                        DELIMITED BY SIZE
+                        WS-HS-ARCHIV-STATUS DELIMITED BY SIZE
+                   INTO PROTOKOLL-SATZ
+                 END-STRING
+                 WRITE PROTOKOLL-SATZ
+              END-IF
+           ELSE
+              STRING "HIGHSCORES UEBERSPRUNGEN STATUS="
+                     DELIMITED BY SIZE
+                     WS-HS-STATUS DELIMITED BY SIZE
+                INTO PROTOKOLL-SATZ
+              END-STRING
+              WRITE PROTOKOLL-SATZ
+           END-IF
+           EXIT.
+
+       ARCHIVIERE-ZAHLEN SECTION.
+           MOVE "N" TO WS-ZAHLEN-EOF
+           MOVE ZERO TO WS-ZAHLEN-SATZANZAHL
+           OPEN INPUT ZAHLEN-IN
+           IF WS-ZAHLEN-STATUS = "00"
+              OPEN OUTPUT ZAHLEN-ARCHIV
+              IF WS-ZAHLEN-ARCHIV-STATUS = "00"
+                 PERFORM UNTIL WS-ZAHLEN-EOF = "Y"
+                    READ ZAHLEN-IN
+                       AT END MOVE "Y" TO WS-ZAHLEN-EOF
+                       NOT AT END
+                          MOVE ZAHLEN-IN-SATZ TO ZAHLEN-ARCHIV-SATZ
+                          WRITE ZAHLEN-ARCHIV-SATZ
+                          ADD 1 TO WS-ZAHLEN-SATZANZAHL
+                    END-READ
+                 END-PERFORM
+                 CLOSE ZAHLEN-ARCHIV
+                 CLOSE ZAHLEN-IN
+
+      *    zahlen.txt danach leer zuruecksetzen (OPEN OUTPUT auf
+      *    einer LINE SEQUENTIAL Datei leert sie).
+                 OPEN OUTPUT ZAHLEN-IN
+                 CLOSE ZAHLEN-IN
+
+                 MOVE WS-ZAHLEN-SATZANZAHL TO WS-ANZAHL-ANZEIGE
+                 STRING "ZAHLEN ARCHIVIERT SAETZE=" DELIMITED BY SIZE
+                        WS-ANZAHL-ANZEIGE DELIMITED BY SIZE
+                        " ZIEL=" DELIMITED BY SIZE
+                        WS-ZAHLEN-ARCHIV-DATEINAME DELIMITED BY SIZE
+                   INTO PROTOKOLL-SATZ
+                 END-STRING
+                 WRITE PROTOKOLL-SATZ
+              ELSE
+                 CLOSE ZAHLEN-IN
+                 STRING "ZAHLEN UEBERSPRUNGEN ARCHIV-STATUS="
+                        DELIMITED BY SIZE
+                        WS-ZAHLEN-ARCHIV-STATUS DELIMITED BY SIZE
+                   INTO PROTOKOLL-SATZ
+                 END-STRING
+                 WRITE PROTOKOLL-SATZ
+              END-IF
+           ELSE
+              STRING "ZAHLEN UEBERSPRUNGEN STATUS=" DELIMITED BY SIZE
+                     WS-ZAHLEN-STATUS DELIMITED BY SIZE
+                INTO PROTOKOLL-SATZ
+              END-STRING
+              WRITE PROTOKOLL-SATZ
+           END-IF
+           EXIT.
+       END PROGRAM ARCHIVLAUF.
