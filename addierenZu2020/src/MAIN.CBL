@@ -5,26 +5,364 @@
        FILE-CONTROL.
              SELECT ZAHLEN-IN ASSIGN TO 'zahlen.txt'
              ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT ZAHLEN-EXCEPTIONS ASSIGN TO 'zahlen-exceptions.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT ZAHLEN-CHECKPOINT ASSIGN TO 'zahlen-checkpoint.dat'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CHECKPOINT-STATUS.
+             SELECT ZAHLEN-REPORT ASSIGN TO 'zahlen-report.txt'
+             ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT PARMFILE ASSIGN TO 'parmfile.dat'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-PARMFILE-STATUS.
+             SELECT NACHRICHTEN ASSIGN TO 'nachrichten.dat'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-NACHRICHTEN-STATUS.
        DATA DIVISION.
        FILE SECTION.
           FD ZAHLEN-IN.
           01 ZAHLEN-IN-FILE.
-             05 ZAHL-FILE PIC 9(5).
+             05 ZAHL-FILE PIC X(05).
+          FD ZAHLEN-EXCEPTIONS.
+          01 EXCEPTIONS-SATZ PIC X(80).
+          FD ZAHLEN-CHECKPOINT.
+          01 CHECKPOINT-SATZ.
+             05 CHECKPOINT-SATZ-NR PIC 9(07).
+             05 CHECKPOINT-SUMME   PIC 9(09).
+          FD ZAHLEN-REPORT.
+          01 REPORT-SATZ PIC X(80).
+          FD PARMFILE.
+          COPY PARMFILEREC.
+          FD NACHRICHTEN.
+          COPY NACHRICHTREC.
        WORKING-STORAGE SECTION.
        01 ZAHL PIC 9(05).
        01 WS-EOF PIC X(1).
+      *    Zielwert-Voreinstellung; wird ueber die gemeinsame PARMFILE
+      *    (Schluessel ZIELWERT) jahresweise ueberschrieben, ohne das
+      *    Programm neu uebersetzen zu muessen.
+       01 WS-ZIEL PIC 9(07) VALUE 2020.
+
+      *    Gemeinsame Parameterdatei (siehe copybooks/PARMFILEREC.cpy),
+      *    auch von Login.cbl und ttt.cbl verwendet.
+       01 WS-PARMFILE-STATUS PIC X(02).
+       01 WS-PARMFILE-EOF PIC X VALUE "N".
+       01 WS-PARMFILE-SCHLUESSEL-GESUCHT PIC X(15).
+       01 WS-PARMFILE-WERT-GEFUNDEN PIC X(10) VALUE SPACES.
+
+      *    Sprachumschaltung (siehe copybooks/NACHRICHTREC.cpy):
+      *    SPRACHE kommt aus PARMFILE.DAT ("DE"/"EN", Vorgabe "DE").
+       01 WS-NACHRICHTEN-STATUS PIC X(02).
+       01 WS-NACHRICHTEN-EOF PIC X VALUE "N".
+       01 WS-SPRACHE PIC X(02) VALUE "DE".
+       01 WS-NACHRICHT-ANZAHL PIC 9(02) VALUE ZERO.
+       01 WS-NACHRICHT-TABELLE.
+          05 WS-NACHRICHT-EINTRAG OCCURS 20 TIMES.
+             10 WS-NACHRICHT-SCHLUESSEL PIC X(15).
+             10 WS-NACHRICHT-TEXT-DE PIC X(50).
+             10 WS-NACHRICHT-TEXT-EN PIC X(50).
+       01 WS-NACHRICHT-IDX PIC 9(02).
+       01 WS-NACHRICHT-SCHLUESSEL-GESUCHT PIC X(15).
+       01 WS-NACHRICHT-GEFUNDEN PIC X(50).
+
+       01 WS-SUMME PIC 9(09) VALUE 0.
+       01 WS-SATZ-GUELTIG-FLAG PIC X VALUE "N".
+          88 SATZ-GUELTIG VALUE "J".
+
+      *    Checkpoint/Restart: alle WS-CHECKPOINT-INTERVALL Saetze wird
+      *    der Fortschritt gesichert, damit ein abgebrochener Lauf ab
+      *    dem letzten Checkpoint statt von vorn neu starten kann.
+       01 WS-CHECKPOINT-STATUS PIC X(02).
+       01 WS-CHECKPOINT-INTERVALL PIC 9(03) VALUE 10.
+       01 WS-SATZ-NUMMER PIC 9(07) VALUE 0.
+       01 WS-SKIP-ZAEHLER PIC 9(07) VALUE 0.
+       01 WS-CHECKPOINT-VORHANDEN-FLAG PIC X VALUE "N".
+          88 CHECKPOINT-VORHANDEN VALUE "J".
+
+      *    Felder fuer den Abschlussbericht (ZAHLEN-REPORT).
+       01 WS-LAUF-ZEITSTEMPEL PIC 9(14).
+
+      *    Gemeinsames Laufdatum aus BATCHLAUF (siehe
+      *    batchlauf/src/BATCHLAUF.CBL), als erstes Kommandozeilen-
+      *    argument uebergeben; ueberschreibt bei einem Batchlauf das
+      *    Tagesdatum im Abschlussbericht, damit ein rueckdatierter
+      *    Nachtlauf auch unter dem rueckdatierten Datum protokolliert.
+       01 WS-LAUFDATUM-ARG PIC X(08).
+       01 WS-ANZAHL-ANZEIGE PIC Z(6)9.
+       01 WS-SUMME-ANZEIGE PIC Z(8)9.
+       01 WS-ZIEL-ANZEIGE PIC Z(6)9.
+
+      *    SUBMODULE-Dispatch-Bibliothek (siehe subprograms/SUBMODULE)
+      *    fuer die Betragsformatierung der Endsumme im Abschluss-
+      *    bericht, wie schon in Login.cbl und ttt.cbl verwendet.
+       01 WS-SUB-FUNKTION PIC X(10).
+       01 WS-SUB-PARM1 PIC X(20).
+       01 WS-SUB-PARM1-BETRAG REDEFINES WS-SUB-PARM1 PIC S9(9)V99.
+       01 WS-SUB-PARM2 PIC X(20).
+       01 WS-SUB-ERGEBNIS PIC X(20).
+       01 WS-SUB-STATUS PIC X(02).
+       01 WS-SUMME-FORMATIERT PIC X(20).
        PROCEDURE DIVISION.
-           DISPLAY 'HELLO WORLD'
+           MOVE SPACES TO WS-LAUFDATUM-ARG
+           ACCEPT WS-LAUFDATUM-ARG FROM COMMAND-LINE
+           PERFORM LESE-NACHRICHTEN
+           MOVE "HELLO WORLD" TO WS-NACHRICHT-GEFUNDEN
+           MOVE "BEGRUESSUNG" TO WS-NACHRICHT-SCHLUESSEL-GESUCHT
+           PERFORM HOLE-NACHRICHT
+           DISPLAY WS-NACHRICHT-GEFUNDEN
+           PERFORM LESE-ZIELPARAMETER
+           PERFORM LESE-CHECKPOINT
+
            OPEN INPUT ZAHLEN-IN
+           IF CHECKPOINT-VORHANDEN THEN
+              OPEN EXTEND ZAHLEN-EXCEPTIONS
+              PERFORM SPRINGE-ZU-CHECKPOINT
+           ELSE
+              OPEN OUTPUT ZAHLEN-EXCEPTIONS
+           END-IF
+
               PERFORM UNTIL WS-EOF="Y"
-                 READ ZAHLEN-IN INTO ZAHL
+                 READ ZAHLEN-IN
                    AT END MOVE "Y" TO WS-EOF
                    NOT AT END
                       PERFORM HANDLE-ZAHL
                  END-READ
               END-PERFORM
            CLOSE ZAHLEN-IN
+           CLOSE ZAHLEN-EXCEPTIONS
+           PERFORM LOESCHE-CHECKPOINT
+           PERFORM SCHREIBE-ABSCHLUSSBERICHT
+
+           DISPLAY "Summe: " WS-SUMME
+           IF WS-SUMME = WS-ZIEL THEN
+              DISPLAY "Zielwert " WS-ZIEL " exakt erreicht."
+           ELSE
+              IF WS-SUMME > WS-ZIEL THEN
+                 DISPLAY "Zielwert " WS-ZIEL " ueberschritten."
+              ELSE
+                 DISPLAY "Zielwert " WS-ZIEL " noch nicht erreicht."
+              END-IF
+           END-IF
            STOP RUN.
         HANDLE-ZAHL SECTION.
-           DISPLAY ZAHL
+           ADD 1 TO WS-SATZ-NUMMER
+           PERFORM VALIDIERE-ZAHL
+           IF SATZ-GUELTIG THEN
+              DISPLAY ZAHL
+              ADD ZAHL TO WS-SUMME
+           ELSE
+              PERFORM SCHREIBE-AUSNAHME
+           END-IF
+           IF FUNCTION MOD(WS-SATZ-NUMMER, WS-CHECKPOINT-INTERVALL) = 0
+              PERFORM SCHREIBE-CHECKPOINT
+           END-IF
+           .
+        VALIDIERE-ZAHL SECTION.
+      *    ZAHL-FILE kommt aus einer LINE SEQUENTIAL Zeile und ist bei
+      *    kuerzeren Werten rechts mit Leerzeichen aufgefuellt; IS
+      *    NUMERIC auf dem ungetrimmten Feld schlaegt deshalb auch bei
+      *    gueltigen Zahlen wie "42" fehl.
+           IF FUNCTION TRIM(ZAHL-FILE) IS NUMERIC THEN
+              MOVE "J" TO WS-SATZ-GUELTIG-FLAG
+              MOVE FUNCTION TRIM(ZAHL-FILE) TO ZAHL
+           ELSE
+              MOVE "N" TO WS-SATZ-GUELTIG-FLAG
+           END-IF
+           .
+        SCHREIBE-AUSNAHME SECTION.
+           STRING "Ungueltiger Datensatz: '" DELIMITED BY SIZE
+                  ZAHL-FILE                  DELIMITED BY SIZE
+                  "'"                        DELIMITED BY SIZE
+             INTO EXCEPTIONS-SATZ
+           END-STRING
+           WRITE EXCEPTIONS-SATZ
+           .
+        LESE-ZIELPARAMETER SECTION.
+      *    Zielwert kommt jetzt aus der gemeinsamen PARMFILE
+      *    (Schluessel ZIELWERT, siehe copybooks/PARMFILEREC.cpy),
+      *    die auch Login.cbl und ttt.cbl fuer ihre Einstellungen lesen.
+           MOVE "ZIELWERT" TO WS-PARMFILE-SCHLUESSEL-GESUCHT
+           PERFORM LESE-PARMFILE-WERT
+           IF WS-PARMFILE-WERT-GEFUNDEN NOT = SPACES
+              AND FUNCTION TRIM(WS-PARMFILE-WERT-GEFUNDEN) IS NUMERIC
+              MOVE FUNCTION TRIM(WS-PARMFILE-WERT-GEFUNDEN) TO WS-ZIEL
+           END-IF
+           .
+        LESE-PARMFILE-WERT SECTION.
+      *    Sucht WS-PARMFILE-SCHLUESSEL-GESUCHT in PARMFILE.DAT und
+      *    liefert den zugehoerigen Wert in WS-PARMFILE-WERT-GEFUNDEN
+      *    (bleibt SPACES, wenn die Datei fehlt oder der Schluessel
+      *    nicht vorkommt).
+           MOVE SPACES TO WS-PARMFILE-WERT-GEFUNDEN
+           MOVE "N" TO WS-PARMFILE-EOF
+           OPEN INPUT PARMFILE
+           IF WS-PARMFILE-STATUS = "00" THEN
+              PERFORM UNTIL WS-PARMFILE-EOF = "Y"
+                 READ PARMFILE
+                    AT END MOVE "Y" TO WS-PARMFILE-EOF
+                    NOT AT END
+                       IF PARMFILE-SCHLUESSEL
+                          = WS-PARMFILE-SCHLUESSEL-GESUCHT
+                          MOVE PARMFILE-WERT
+                             TO WS-PARMFILE-WERT-GEFUNDEN
+                          MOVE "Y" TO WS-PARMFILE-EOF
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PARMFILE
+           END-IF
+           .
+        LESE-NACHRICHTEN SECTION.
+      *    Sprache (SPRACHE, Vorgabe DE) aus PARMFILE.DAT lesen und
+      *    die Nachrichtentabelle aus nachrichten.dat fuellen; fehlt
+      *    die Datei, bleibt die Tabelle leer und HOLE-NACHRICHT
+      *    liefert dann den am Aufrufort vorbelegten deutschen Text.
+           MOVE "SPRACHE" TO WS-PARMFILE-SCHLUESSEL-GESUCHT
+           PERFORM LESE-PARMFILE-WERT
+           IF WS-PARMFILE-WERT-GEFUNDEN NOT = SPACES
+              MOVE WS-PARMFILE-WERT-GEFUNDEN(1:2) TO WS-SPRACHE
+           END-IF
+
+           MOVE ZERO TO WS-NACHRICHT-ANZAHL
+           MOVE "N" TO WS-NACHRICHTEN-EOF
+           OPEN INPUT NACHRICHTEN
+           IF WS-NACHRICHTEN-STATUS = "00" THEN
+              PERFORM UNTIL WS-NACHRICHTEN-EOF = "Y"
+                 READ NACHRICHTEN
+                    AT END MOVE "Y" TO WS-NACHRICHTEN-EOF
+                    NOT AT END
+                       ADD 1 TO WS-NACHRICHT-ANZAHL
+                       MOVE NACHRICHT-SATZ
+                          TO WS-NACHRICHT-EINTRAG(WS-NACHRICHT-ANZAHL)
+                 END-READ
+              END-PERFORM
+              CLOSE NACHRICHTEN
+           END-IF
+           .
+        HOLE-NACHRICHT SECTION.
+      *    Sucht WS-NACHRICHT-SCHLUESSEL-GESUCHT in der Tabelle und
+      *    liefert den Text in der aktuellen Sprache nach
+      *    WS-NACHRICHT-GEFUNDEN; ohne Treffer bleibt der vom
+      *    Aufrufer vorbelegte deutsche Standardtext erhalten.
+           PERFORM VARYING WS-NACHRICHT-IDX FROM 1 BY 1
+              UNTIL WS-NACHRICHT-IDX > WS-NACHRICHT-ANZAHL
+              IF WS-NACHRICHT-SCHLUESSEL(WS-NACHRICHT-IDX)
+                 = WS-NACHRICHT-SCHLUESSEL-GESUCHT
+                 IF WS-SPRACHE = "EN"
+                    MOVE WS-NACHRICHT-TEXT-EN(WS-NACHRICHT-IDX)
+                       TO WS-NACHRICHT-GEFUNDEN
+                 ELSE
+                    MOVE WS-NACHRICHT-TEXT-DE(WS-NACHRICHT-IDX)
+                       TO WS-NACHRICHT-GEFUNDEN
+                 END-IF
+                 MOVE WS-NACHRICHT-ANZAHL TO WS-NACHRICHT-IDX
+              END-IF
+           END-PERFORM
+           .
+        LESE-CHECKPOINT SECTION.
+           OPEN INPUT ZAHLEN-CHECKPOINT
+           IF WS-CHECKPOINT-STATUS = "00" THEN
+              READ ZAHLEN-CHECKPOINT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF CHECKPOINT-SATZ-NR > 0 THEN
+                       MOVE CHECKPOINT-SATZ-NR TO WS-SATZ-NUMMER
+                       MOVE CHECKPOINT-SUMME   TO WS-SUMME
+                       MOVE "J" TO WS-CHECKPOINT-VORHANDEN-FLAG
+                    END-IF
+              END-READ
+              CLOSE ZAHLEN-CHECKPOINT
+           END-IF
+           .
+        SPRINGE-ZU-CHECKPOINT SECTION.
+      *    Bereits verarbeitete Saetze werden uebersprungen, ohne sie
+      *    erneut zu validieren oder in die Summe einzurechnen.
+           MOVE WS-SATZ-NUMMER TO WS-SKIP-ZAEHLER
+           PERFORM WS-SKIP-ZAEHLER TIMES
+              READ ZAHLEN-IN
+                 AT END MOVE "Y" TO WS-EOF
+              END-READ
+           END-PERFORM
+           .
+        SCHREIBE-CHECKPOINT SECTION.
+           OPEN OUTPUT ZAHLEN-CHECKPOINT
+           MOVE WS-SATZ-NUMMER TO CHECKPOINT-SATZ-NR
+           MOVE WS-SUMME       TO CHECKPOINT-SUMME
+           WRITE CHECKPOINT-SATZ
+           CLOSE ZAHLEN-CHECKPOINT
+           .
+        LOESCHE-CHECKPOINT SECTION.
+      *    Lauf wurde vollstaendig beendet, ein Neustart ab Checkpoint
+      *    ist nicht mehr noetig.
+           OPEN OUTPUT ZAHLEN-CHECKPOINT
+           MOVE 0 TO CHECKPOINT-SATZ-NR
+           MOVE 0 TO CHECKPOINT-SUMME
+           WRITE CHECKPOINT-SATZ
+           CLOSE ZAHLEN-CHECKPOINT
+           .
+        SCHREIBE-ABSCHLUSSBERICHT SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-LAUF-ZEITSTEMPEL
+           IF WS-LAUFDATUM-ARG IS NUMERIC THEN
+              MOVE WS-LAUFDATUM-ARG TO WS-LAUF-ZEITSTEMPEL(1:8)
+           END-IF
+           MOVE WS-SATZ-NUMMER TO WS-ANZAHL-ANZEIGE
+           MOVE WS-SUMME       TO WS-SUMME-ANZEIGE
+           MOVE WS-ZIEL        TO WS-ZIEL-ANZEIGE
+
+           MOVE "FMTBETRAG" TO WS-SUB-FUNKTION
+           MOVE WS-SUMME TO WS-SUB-PARM1-BETRAG
+           CALL "SUBMODULE" USING WS-SUB-FUNKTION
+              WS-SUB-PARM1 WS-SUB-PARM2 WS-SUB-ERGEBNIS
+              WS-SUB-STATUS
+           IF WS-SUB-STATUS = "00" THEN
+              MOVE WS-SUB-ERGEBNIS TO WS-SUMME-FORMATIERT
+           ELSE
+              MOVE SPACES TO WS-SUMME-FORMATIERT
+           END-IF
+
+           OPEN OUTPUT ZAHLEN-REPORT
+           MOVE "Abschlussbericht: addierenZu2020" TO REPORT-SATZ
+           WRITE REPORT-SATZ
+           STRING "Laufzeitstempel: " DELIMITED BY SIZE
+                  WS-LAUF-ZEITSTEMPEL DELIMITED BY SIZE
+             INTO REPORT-SATZ
+           END-STRING
+           WRITE REPORT-SATZ
+           STRING "Verarbeitete Saetze: " DELIMITED BY SIZE
+                  WS-ANZAHL-ANZEIGE       DELIMITED BY SIZE
+             INTO REPORT-SATZ
+           END-STRING
+           WRITE REPORT-SATZ
+           STRING "Summe: " DELIMITED BY SIZE
+                  WS-SUMME-ANZEIGE DELIMITED BY SIZE
+             INTO REPORT-SATZ
+           END-STRING
+           WRITE REPORT-SATZ
+           IF WS-SUMME-FORMATIERT NOT = SPACES THEN
+              STRING "Summe (formatiert): " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SUMME-FORMATIERT)
+                                             DELIMITED BY SIZE
+                INTO REPORT-SATZ
+              END-STRING
+              WRITE REPORT-SATZ
+           END-IF
+           STRING "Zielwert: " DELIMITED BY SIZE
+                  WS-ZIEL-ANZEIGE DELIMITED BY SIZE
+             INTO REPORT-SATZ
+           END-STRING
+           WRITE REPORT-SATZ
+           IF WS-SUMME = WS-ZIEL THEN
+              MOVE "Ergebnis: Zielwert exakt erreicht." TO REPORT-SATZ
+           ELSE
+              IF WS-SUMME > WS-ZIEL THEN
+                 MOVE "Ergebnis: Zielwert ueberschritten."
+                    TO REPORT-SATZ
+              ELSE
+                 MOVE "Ergebnis: Zielwert noch nicht erreicht."
+                    TO REPORT-SATZ
+              END-IF
+           END-IF
+           WRITE REPORT-SATZ
+           CLOSE ZAHLEN-REPORT
            .
