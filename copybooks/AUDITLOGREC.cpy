@@ -0,0 +1,8 @@
+      *    Satzlayout fuer das gemeinsame Aktivitaetsprotokoll
+      *    ACTIVITY.LOG, geschrieben vom Subprogramm AUDITLOG
+      *    (subprograms/AUDITLOG.CBL) fuer Login, mobileTAN und
+      *    ttt.cbl.
+       01 AUDITLOG-SATZ.
+          05 AUDITLOG-ZEITSTEMPEL    PIC 9(14).
+          05 AUDITLOG-PROGRAMM       PIC X(20).
+          05 AUDITLOG-EREIGNIS       PIC X(50).
