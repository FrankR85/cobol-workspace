@@ -0,0 +1,10 @@
+      *    Satzlayout fuer die Sprachumschaltung (nachrichten.dat):
+      *    ein Satz je Nachrichtenschluessel mit deutschem und
+      *    englischem Text, damit Login, MAIN (addierenZu2020) und
+      *    ttt.cbl denselben Text in beiden Sprachen anzeigen
+      *    koennen. Welche Sprache gilt, steuert der PARMFILE-
+      *    Schluessel SPRACHE ("DE"/"EN", siehe PARMFILEREC.cpy).
+       01 NACHRICHT-SATZ.
+          05 NACHRICHT-SCHLUESSEL     PIC X(15).
+          05 NACHRICHT-TEXT-DE        PIC X(50).
+          05 NACHRICHT-TEXT-EN        PIC X(50).
