@@ -0,0 +1,8 @@
+      *    Satzlayout fuer das Hauptbuch-Journal (gebuchte Transaktionen),
+      *    gegen das TANRECON die TAN-bestaetigten Transaktionen
+      *    abgleicht.
+       01 LEDGER-SATZ.
+          05 LEDGER-TRANS-ID        PIC X(17).
+          05 LEDGER-KONTO-ID        PIC X(10).
+          05 LEDGER-BETRAG          PIC S9(7)V99.
+          05 LEDGER-STATUS          PIC X(01).
