@@ -0,0 +1,9 @@
+      *    Satzlayout fuer das TAN-Bestaetigungsprotokoll, geschrieben
+      *    von MOBILETAN und gelesen vom taeglichen Abstimmungslauf
+      *    (TANRECON) gegen das Hauptbuch.
+       01 TAN-BESTAETIGT-LOG-SATZ.
+          05 TANLOG-TRANS-ID        PIC X(17).
+          05 TANLOG-KONTO-ID        PIC X(10).
+          05 TANLOG-EMPFAENGER      PIC X(10).
+          05 TANLOG-BETRAG          PIC S9(7)V99.
+          05 TANLOG-ZEITSTEMPEL     PIC 9(14).
