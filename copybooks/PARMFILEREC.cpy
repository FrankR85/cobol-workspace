@@ -0,0 +1,9 @@
+      *    Satzlayout fuer die gemeinsame Parameterdatei PARMFILE.DAT.
+      *    Generischer Schluessel/Wert-Satz, damit Login, MAIN
+      *    (addierenZu2020) und ttt.cbl ihre bisher einzeln fest
+      *    einprogrammierten Werte (Sperr-Schwelle, Zielsumme,
+      *    Spielfeldgroesse, ...) aus einer einzigen Datei lesen
+      *    koennen, statt je Programm neu uebersetzen zu muessen.
+       01 PARMFILE-SATZ.
+          05 PARMFILE-SCHLUESSEL     PIC X(15).
+          05 PARMFILE-WERT           PIC X(10).
