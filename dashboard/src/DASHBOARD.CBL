@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DASHBOARD.
+      *    Konsolidierter Tagesbericht fuer die Schichtuebergabe:
+      *    fasst LOGIN-AUDIT.LOG, highscores.dat und den
+      *    ZAHLEN-REPORT (siehe addierenZu2020) in einer einzigen
+      *    Ausgabedatei zusammen, statt dass die Betreiber jede
+      *    Rohdatei einzeln durchsehen muessen.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGIN-AUDIT ASSIGN TO "LOGIN-AUDIT.LOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LOGIN-AUDIT-STATUS.
+           SELECT HIGHSCORES-IN ASSIGN TO "highscores.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS HSIN-NAME
+              FILE STATUS IS WS-HS-STATUS.
+           SELECT ZAHLEN-REPORT-IN ASSIGN TO "zahlen-report.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-ZR-STATUS.
+           SELECT TAGESBERICHT ASSIGN TO "tagesbericht.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOGIN-AUDIT.
+       01 LOGIN-AUDIT-SATZ PIC X(80).
+       FD HIGHSCORES-IN.
+       01 HSIN-SATZ.
+          05 HSIN-NAME PIC X(20).
+          05 HSIN-SCORE PIC 9(3).
+          05 HSIN-DATUM PIC 9(8).
+       FD ZAHLEN-REPORT-IN.
+       01 ZAHLEN-REPORT-SATZ PIC X(80).
+       FD TAGESBERICHT.
+       01 TAGESBERICHT-SATZ PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LOGIN-AUDIT-STATUS PIC X(02).
+       01 WS-HS-STATUS PIC X(02).
+       01 WS-ZR-STATUS PIC X(02).
+       01 WS-LOGIN-AUDIT-EOF PIC X VALUE "N".
+       01 WS-HS-EOF PIC X VALUE "N".
+       01 WS-ZR-EOF PIC X VALUE "N".
+
+       01 WS-LAUF-ZEITSTEMPEL PIC 9(14).
+
+      *    Kennzahlen aus LOGIN-AUDIT.LOG.
+       01 WS-LOGIN-GESAMT PIC 9(05) VALUE ZERO.
+       01 WS-LOGIN-ERFOLG PIC 9(05) VALUE ZERO.
+       01 WS-LOGIN-FEHLGESCHLAGEN PIC 9(05) VALUE ZERO.
+       01 WS-LOGIN-GESPERRT PIC 9(05) VALUE ZERO.
+       01 WS-TREFFER-ANZAHL PIC 9(05).
+       01 WS-ANZEIGE-5 PIC Z(4)9.
+
+      *    Kennzahlen aus highscores.dat.
+       01 WS-HS-SPIELERANZAHL PIC 9(05) VALUE ZERO.
+       01 WS-HS-TOP-NAME PIC X(20) VALUE SPACES.
+       01 WS-HS-TOP-SCORE PIC 9(03) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-LAUF-ZEITSTEMPEL
+
+           OPEN OUTPUT TAGESBERICHT
+           MOVE "Tagesbericht: Schichtuebergabe" TO TAGESBERICHT-SATZ
+           WRITE TAGESBERICHT-SATZ
+           STRING "Erstellt: " DELIMITED BY SIZE
+                  WS-LAUF-ZEITSTEMPEL DELIMITED BY SIZE
+             INTO TAGESBERICHT-SATZ
+           END-STRING
+           WRITE TAGESBERICHT-SATZ
+
+           PERFORM AUSWERTEN-LOGIN-AUDIT
+           PERFORM AUSWERTEN-HIGHSCORES
+           PERFORM UEBERNEHMEN-ZAHLEN-REPORT
+
+           CLOSE TAGESBERICHT
+           STOP RUN.
+
+       AUSWERTEN-LOGIN-AUDIT SECTION.
+      *    Jede Zeile aus LOGIN-AUDIT.LOG wird nach ERGEBNIS=
+      *    durchsucht, um Gesamt-, Erfolgs- und Sperrzahlen zu
+      *    ermitteln (siehe login.cbl SCHREIBE-LOGIN-AUDIT fuer
+      *    das Satzformat).
+           MOVE SPACES TO TAGESBERICHT-SATZ
+           WRITE TAGESBERICHT-SATZ
+           MOVE "-- Login-Aktivitaet --" TO TAGESBERICHT-SATZ
+           WRITE TAGESBERICHT-SATZ
+
+           MOVE "N" TO WS-LOGIN-AUDIT-EOF
+           OPEN INPUT LOGIN-AUDIT
+           IF WS-LOGIN-AUDIT-STATUS = "00"
+              PERFORM UNTIL WS-LOGIN-AUDIT-EOF = "Y"
+                 READ LOGIN-AUDIT
+                    AT END MOVE "Y" TO WS-LOGIN-AUDIT-EOF
+                    NOT AT END
+                       ADD 1 TO WS-LOGIN-GESAMT
+                       MOVE ZERO TO WS-TREFFER-ANZAHL
+                       INSPECT LOGIN-AUDIT-SATZ TALLYING
+                          WS-TREFFER-ANZAHL FOR ALL "ERGEBNIS=ERFOLG"
+                       IF WS-TREFFER-ANZAHL > 0
+                          ADD 1 TO WS-LOGIN-ERFOLG
+                       ELSE
+                          MOVE ZERO TO WS-TREFFER-ANZAHL
+                          INSPECT LOGIN-AUDIT-SATZ TALLYING
+                             WS-TREFFER-ANZAHL FOR ALL "GESPERRT"
+                          IF WS-TREFFER-ANZAHL > 0
+                             ADD 1 TO WS-LOGIN-GESPERRT
+                          ELSE
+                             ADD 1 TO WS-LOGIN-FEHLGESCHLAGEN
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE LOGIN-AUDIT
+
+              MOVE WS-LOGIN-GESAMT TO WS-ANZEIGE-5
+              STRING "Login-Versuche gesamt: " DELIMITED BY SIZE
+                     WS-ANZEIGE-5 DELIMITED BY SIZE
+                INTO TAGESBERICHT-SATZ
+              END-STRING
+              WRITE TAGESBERICHT-SATZ
+
+              MOVE WS-LOGIN-ERFOLG TO WS-ANZEIGE-5
+              STRING "  davon erfolgreich: " DELIMITED BY SIZE
+                     WS-ANZEIGE-5 DELIMITED BY SIZE
+                INTO TAGESBERICHT-SATZ
+              END-STRING
+              WRITE TAGESBERICHT-SATZ
+
+              MOVE WS-LOGIN-FEHLGESCHLAGEN TO WS-ANZEIGE-5
+              STRING "  davon fehlgeschlagen: " DELIMITED BY SIZE
+                     WS-ANZEIGE-5 DELIMITED BY SIZE
+                INTO TAGESBERICHT-SATZ
+              END-STRING
+              WRITE TAGESBERICHT-SATZ
+
+              MOVE WS-LOGIN-GESPERRT TO WS-ANZEIGE-5
+              STRING "  davon gesperrt: " DELIMITED BY SIZE
+                     WS-ANZEIGE-5 DELIMITED BY SIZE
+                INTO TAGESBERICHT-SATZ
+              END-STRING
+              WRITE TAGESBERICHT-SATZ
+           ELSE
+              MOVE "  LOGIN-AUDIT.LOG nicht gefunden." TO
+                 TAGESBERICHT-SATZ
+              WRITE TAGESBERICHT-SATZ
+           END-IF
+           EXIT.
+
+       AUSWERTEN-HIGHSCORES SECTION.
+           MOVE SPACES TO TAGESBERICHT-SATZ
+           WRITE TAGESBERICHT-SATZ
+           MOVE "-- Bestenliste --" TO TAGESBERICHT-SATZ
+           WRITE TAGESBERICHT-SATZ
+
+           MOVE "N" TO WS-HS-EOF
+           OPEN INPUT HIGHSCORES-IN
+           IF WS-HS-STATUS = "00"
+              PERFORM UNTIL WS-HS-EOF = "Y"
+                 READ HIGHSCORES-IN NEXT RECORD
+                    AT END MOVE "Y" TO WS-HS-EOF
+                    NOT AT END
+                       ADD 1 TO WS-HS-SPIELERANZAHL
+                       IF HSIN-SCORE > WS-HS-TOP-SCORE
+                          MOVE HSIN-SCORE TO WS-HS-TOP-SCORE
+                          MOVE HSIN-NAME TO WS-HS-TOP-NAME
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE HIGHSCORES-IN
+
+              MOVE WS-HS-SPIELERANZAHL TO WS-ANZEIGE-5
+              STRING "Spieler in der Bestenliste: " DELIMITED BY SIZE
+                     WS-ANZEIGE-5 DELIMITED BY SIZE
+                INTO TAGESBERICHT-SATZ
+              END-STRING
+              WRITE TAGESBERICHT-SATZ
+
+              IF WS-HS-SPIELERANZAHL > 0
+                 STRING "Spitzenreiter: " DELIMITED BY SIZE
+                        WS-HS-TOP-NAME DELIMITED BY SIZE
+                        " (" DELIMITED BY SIZE
+                        WS-HS-TOP-SCORE DELIMITED BY SIZE
+                        " Siege)" DELIMITED BY SIZE
+                   INTO TAGESBERICHT-SATZ
+                 END-STRING
+                 WRITE TAGESBERICHT-SATZ
+              END-IF
+           ELSE
+              MOVE "  highscores.dat nicht gefunden." TO
+                 TAGESBERICHT-SATZ
+              WRITE TAGESBERICHT-SATZ
+           END-IF
+           EXIT.
+
+       UEBERNEHMEN-ZAHLEN-REPORT SECTION.
+      *    Der ZAHLEN-REPORT ist bereits ein fertiger Abschluss-
+      *    bericht (siehe addierenZu2020/src/MAIN.CBL); seine
+      *    Zeilen werden unveraendert in den Tagesbericht
+      *    uebernommen statt neu berechnet.
+           MOVE SPACES TO TAGESBERICHT-SATZ
+           WRITE TAGESBERICHT-SATZ
+           MOVE "-- Batchlauf addierenZu2020 --" TO TAGESBERICHT-SATZ
+           WRITE TAGESBERICHT-SATZ
+
+           MOVE "N" TO WS-ZR-EOF
+           OPEN INPUT ZAHLEN-REPORT-IN
+           IF WS-ZR-STATUS = "00"
+              PERFORM UNTIL WS-ZR-EOF = "Y"
+                 READ ZAHLEN-REPORT-IN
+                    AT END MOVE "Y" TO WS-ZR-EOF
+                    NOT AT END
+                       MOVE ZAHLEN-REPORT-SATZ TO TAGESBERICHT-SATZ
+                       WRITE TAGESBERICHT-SATZ
+                 END-READ
+              END-PERFORM
+              CLOSE ZAHLEN-REPORT-IN
+           ELSE
+              MOVE "  zahlen-report.txt nicht gefunden." TO
+                 TAGESBERICHT-SATZ
+              WRITE TAGESBERICHT-SATZ
+           END-IF
+           EXIT.
+       END PROGRAM DASHBOARD.
