@@ -0,0 +1,6 @@
+      *    Satzlayout fuer die Kontosperr-Datei (Login-Sperren je Konto).
+       01 SPERR-RECORD.
+          05 SPERR-KONTO-ID           PIC X(10).
+          05 SPERR-ZEITSTEMPEL        PIC 9(14).
+          05 SPERR-AKTIV              PIC X.
+          05 SPERR-FEHLVERSUCHE       PIC 9(02).
