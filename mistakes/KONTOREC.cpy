@@ -0,0 +1,8 @@
+      *    Satzlayout fuer die Kontodatei (Kundenkonten-Stammdatei).
+       01 KONTO-RECORD.
+          05 KONTO-ID                 PIC X(10).
+          05 KONTO-KUNDEN-ID           PIC X(10).
+          05 KONTO-PASSWORT           PIC X(06).
+          05 KONTO-NAME               PIC X(30).
+          05 KONTO-SALDO              PIC S9(9)V99.
+          05 KONTO-PASSWORT-GEAENDERT-AM PIC 9(08).
