@@ -0,0 +1,6 @@
+      *    Satzlayout fuer den Umsatzjournal (fuer den Mini-Kontoauszug).
+       01 TRANSAKTIONEN-SATZ.
+          05 TRANS-KONTO-ID           PIC X(10).
+          05 TRANS-DATUM              PIC 9(08).
+          05 TRANS-TEXT               PIC X(30).
+          05 TRANS-BETRAG             PIC S9(7)V99.
