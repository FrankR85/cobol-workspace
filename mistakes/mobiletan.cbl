@@ -1,28 +1,278 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Login.
+       PROGRAM-ID. MOBILETAN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAN-BESTAETIGT-LOG ASSIGN TO "TANBESTAETIGT.LOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TAN-LOG-STATUS.
+           SELECT LEDGER ASSIGN TO "LEDGER.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT PARMFILE ASSIGN TO "parmfile.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PARMFILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TAN-BESTAETIGT-LOG.
+       COPY TANLOGREC.
+       FD LEDGER.
+       COPY LEDGERREC.
+       FD PARMFILE.
+       COPY PARMFILEREC.
+
        WORKING-STORAGE SECTION.
+       01 WS-TAN-LOG-STATUS PIC X(02).
+       01 WS-LEDGER-STATUS PIC X(02).
+       01 WS-TAN-TRANS-ID PIC X(17).
        01 TEMP-FELDER.
           05 ZAEHLER1 PIC 9.
           05 ZAEHLER2 PIC 9.
-          05 KRYPTO-HASH-VALUES.
-             07 HASH1 VALUE "ABCDEF".
-             07 HASH2 VALUE "EFGHIJ".
+       01 WS-TAN-EINGABE PIC X(06).
+       01 WS-MAX-TAN-VERSUCHE PIC 9 VALUE 3.
+       01 WS-MAX-RESEND PIC 9 VALUE 3.
+       01 WS-TRANSAKTION-GESPERRT-FLAG PIC X VALUE "N".
+          88 TRANSAKTION-GESPERRT VALUE "J".
 
-       PROCEDURE DIVISION.
-      *    Programmlogik kommt hier.
-            DISPLAY "Hallo Welt"
+      *    TAN-Generierung: an Betrag, Empfaenger und laufende
+      *    Transaktionsnummer gebunden, damit jede Transaktion ihre
+      *    eigene, einmalige TAN erhaelt statt einer festen Konstante.
+       01 WS-BETRAG-CENT PIC 9(09).
+       01 WS-KONTO-NUM PIC 9(10).
+       01 WS-EMPFAENGER-NUM PIC 9(10).
+       01 WS-TAN-BASIS PIC 9(11).
+
+      *    KONTO-ID/EMPFAENGER sind PIC X(10) und duerfen alphanumerisch
+      *    sein (siehe KONTOREC.cpy); ein direktes MOVE in ein PIC 9
+      *    Feld wuerde nicht-numerische Zeichen stillschweigend
+      *    verwerfen. Stattdessen wird ein Pruefwert ueber alle 10
+      *    Zeichenpositionen gebildet, der auch alphanumerische IDs
+      *    unterscheidbar in WS-TAN-BASIS einfliessen laesst.
+       01 WS-ID-PUFFER PIC X(10).
+       01 WS-ID-PRUEFWERT PIC 9(10).
+       01 WS-ID-INDEX PIC 9(02).
+       01 WS-TAN-GENERIERT PIC 9(06).
 
+      *    Gueltigkeitsfenster der TAN (Standard: 90 Sekunden, ueber
+      *    PARMFILE.DAT-Schluessel TANGUELTIGKEIT konfigurierbar).
+       01 WS-PARM-TAN-GUELTIGKEIT-SEK PIC 9(04) VALUE 90.
+       01 WS-PARMFILE-STATUS PIC X(02).
+       01 WS-PARMFILE-EOF PIC X VALUE "N".
+       01 WS-PARMFILE-SCHLUESSEL-GESUCHT PIC X(15).
+       01 WS-PARMFILE-WERT-GEFUNDEN PIC X(10) VALUE SPACES.
+       01 WS-TAN-AUSGESTELLT-UM PIC 9(14).
+       01 WS-AKT-DATUM PIC 9(08).
+       01 WS-TAN-DATUM PIC 9(08).
+       01 WS-AKT-ZEIT-N PIC 9(06).
+       01 WS-AKT-ZEIT-G REDEFINES WS-AKT-ZEIT-N.
+          05 WS-AKT-HH PIC 9(02).
+          05 WS-AKT-MM PIC 9(02).
+          05 WS-AKT-SS PIC 9(02).
+       01 WS-TAN-ZEIT-N PIC 9(06).
+       01 WS-TAN-ZEIT-G REDEFINES WS-TAN-ZEIT-N.
+          05 WS-TAN-HH PIC 9(02).
+          05 WS-TAN-MM PIC 9(02).
+          05 WS-TAN-SS PIC 9(02).
+       01 WS-TAGE-DIFF PIC S9(09).
+       01 WS-SEK-DIFF PIC S9(09).
+
+      *    Gemeinsames Aktivitaetsprotokoll (AUDITLOG, ACTIVITY.LOG),
+      *    ergaenzt TANBESTAETIGT.LOG statt es zu ersetzen.
+       01 WS-AUDITLOG-PROGRAMM PIC X(20) VALUE "MOBILETAN".
+       01 WS-AUDITLOG-EREIGNIS PIC X(50).
+       01 WS-AUDITLOG-STATUS PIC X(02).
+
+       LINKAGE SECTION.
+       01 LS-KONTO-ID PIC X(10).
+       01 LS-TAN-ERGEBNIS PIC X.
+          88 TAN-BESTAETIGT VALUE "J".
+       01 LS-BETRAG PIC S9(7)V99.
+       01 LS-EMPFAENGER PIC X(10).
+       01 LS-SEQUENZ PIC 9(06).
+
+       PROCEDURE DIVISION USING LS-KONTO-ID LS-TAN-ERGEBNIS
+               LS-BETRAG LS-EMPFAENGER LS-SEQUENZ.
+      *    Programmlogik kommt hier.
             MOVE ZERO TO ZAEHLER1
                          ZAEHLER2
+            MOVE "N" TO LS-TAN-ERGEBNIS
+            MOVE "N" TO WS-TRANSAKTION-GESPERRT-FLAG
 
-            INITIALIZE TEMP-FELDER
+            MOVE "TANGUELTIGKEIT" TO WS-PARMFILE-SCHLUESSEL-GESUCHT
+            PERFORM LESE-PARMFILE-WERT
+            IF WS-PARMFILE-WERT-GEFUNDEN NOT = SPACES
+               AND FUNCTION TRIM(WS-PARMFILE-WERT-GEFUNDEN) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-PARMFILE-WERT-GEFUNDEN)
+                  TO WS-PARM-TAN-GUELTIGKEIT-SEK
+            END-IF
 
-      *     Noch gaaanz viel weiterer Code
+            PERFORM ERMITTLE-TRANSAKTIONS-TAN
+            PERFORM SENDE-TAN
 
+            PERFORM UNTIL TAN-BESTAETIGT OR TRANSAKTION-GESPERRT
+               DISPLAY "Bitte TAN eingeben (oder 'R' fuer eine neue "
+                  "TAN):"
+               ACCEPT WS-TAN-EINGABE
 
-            DISPLAY HASH1
+               IF WS-TAN-EINGABE = "R" THEN
+                  PERFORM BEHANDLE-RESEND
+               ELSE
+                  PERFORM ERMITTLE-TAN-ALTER-SEKUNDEN
+                  IF WS-SEK-DIFF > WS-PARM-TAN-GUELTIGKEIT-SEK THEN
+                     DISPLAY "TAN ist abgelaufen, bitte neue TAN "
+                        "anfordern ('R')."
+                  ELSE
+                     IF WS-TAN-EINGABE = WS-TAN-GENERIERT THEN
+                        MOVE "J" TO LS-TAN-ERGEBNIS
+                        PERFORM SCHREIBE-TAN-BESTAETIGUNG
+                     ELSE
+                        PERFORM BEHANDLE-FALSCHE-TAN
+                     END-IF
+                  END-IF
+               END-IF
+            END-PERFORM
             GOBACK
            .
+       ERMITTLE-TRANSAKTIONS-TAN SECTION.
+      *    Jede Kombination aus Betrag, Empfaenger, Konto und
+      *    Sequenznummer ergibt eine andere TAN.
+            COMPUTE WS-BETRAG-CENT = FUNCTION ABS(LS-BETRAG) * 100
+
+            MOVE LS-KONTO-ID TO WS-ID-PUFFER
+            PERFORM BERECHNE-ID-PRUEFWERT
+            MOVE WS-ID-PRUEFWERT TO WS-KONTO-NUM
+
+            MOVE LS-EMPFAENGER TO WS-ID-PUFFER
+            PERFORM BERECHNE-ID-PRUEFWERT
+            MOVE WS-ID-PRUEFWERT TO WS-EMPFAENGER-NUM
+
+            COMPUTE WS-TAN-BASIS =
+               WS-BETRAG-CENT + WS-KONTO-NUM
+               + WS-EMPFAENGER-NUM + LS-SEQUENZ
+
+            COMPUTE WS-TAN-GENERIERT =
+               FUNCTION MOD(WS-TAN-BASIS, 1000000)
+            EXIT.
+       BERECHNE-ID-PRUEFWERT SECTION.
+      *    Pruefwert ueber alle Zeichen von WS-ID-PUFFER, damit auch
+      *    alphanumerische Werte und unterschiedliche Zeichenfolgen
+      *    mit denselben Ziffern unterscheidbare Ergebnisse liefern.
+            MOVE 0 TO WS-ID-PRUEFWERT
+            PERFORM VARYING WS-ID-INDEX FROM 1 BY 1
+               UNTIL WS-ID-INDEX > 10
+               COMPUTE WS-ID-PRUEFWERT =
+                  FUNCTION MOD(
+                     (WS-ID-PRUEFWERT * 31)
+                     + FUNCTION ORD(WS-ID-PUFFER(WS-ID-INDEX:1)),
+                     10000000000)
+            END-PERFORM
+            EXIT.
+       LESE-PARMFILE-WERT SECTION.
+      *    Sucht WS-PARMFILE-SCHLUESSEL-GESUCHT in der gemeinsamen
+      *    PARMFILE.DAT (siehe copybooks/PARMFILEREC.cpy) und liefert
+      *    den Wert in WS-PARMFILE-WERT-GEFUNDEN (bleibt SPACES, wenn
+      *    der Schluessel fehlt oder die Datei nicht existiert).
+            MOVE SPACES TO WS-PARMFILE-WERT-GEFUNDEN
+            MOVE "N" TO WS-PARMFILE-EOF
+            OPEN INPUT PARMFILE
+            IF WS-PARMFILE-STATUS = "00" THEN
+               PERFORM UNTIL WS-PARMFILE-EOF = "Y"
+                  READ PARMFILE
+                     AT END MOVE "Y" TO WS-PARMFILE-EOF
+                     NOT AT END
+                        IF PARMFILE-SCHLUESSEL
+                           = WS-PARMFILE-SCHLUESSEL-GESUCHT
+                           MOVE PARMFILE-WERT
+                              TO WS-PARMFILE-WERT-GEFUNDEN
+                           MOVE "Y" TO WS-PARMFILE-EOF
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE PARMFILE
+            END-IF
+            EXIT.
+       SENDE-TAN SECTION.
+            MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TAN-AUSGESTELLT-UM
+            DISPLAY "Zur Bestaetigung wurde eine mobileTAN an das "
+               "hinterlegte Gueraet fuer Konto " LS-KONTO-ID
+               " versendet."
+            DISPLAY "(Testmodus: TAN = " WS-TAN-GENERIERT ")"
+            EXIT.
+       ERMITTLE-TAN-ALTER-SEKUNDEN SECTION.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AKT-DATUM
+            MOVE FUNCTION CURRENT-DATE(9:6) TO WS-AKT-ZEIT-N
+            MOVE WS-TAN-AUSGESTELLT-UM(1:8) TO WS-TAN-DATUM
+            MOVE WS-TAN-AUSGESTELLT-UM(9:6) TO WS-TAN-ZEIT-N
+
+            COMPUTE WS-TAGE-DIFF =
+               FUNCTION INTEGER-OF-DATE(WS-AKT-DATUM)
+               - FUNCTION INTEGER-OF-DATE(WS-TAN-DATUM)
+
+            COMPUTE WS-SEK-DIFF =
+               (WS-TAGE-DIFF * 86400)
+               + ((WS-AKT-HH * 3600) + (WS-AKT-MM * 60) + WS-AKT-SS)
+               - ((WS-TAN-HH * 3600) + (WS-TAN-MM * 60) + WS-TAN-SS)
+            EXIT.
+       BEHANDLE-FALSCHE-TAN SECTION.
+            ADD 1 TO ZAEHLER1
+            IF ZAEHLER1 >= WS-MAX-TAN-VERSUCHE THEN
+               DISPLAY "Zu viele falsche TAN-Eingaben, die "
+                  "Transaktion wird gesperrt."
+               MOVE "J" TO WS-TRANSAKTION-GESPERRT-FLAG
+            ELSE
+               DISPLAY "TAN falsch, bitte erneut versuchen."
+            END-IF
+            EXIT.
+       BEHANDLE-RESEND SECTION.
+            ADD 1 TO ZAEHLER2
+            IF ZAEHLER2 >= WS-MAX-RESEND THEN
+               DISPLAY "Maximale Anzahl an TAN-Anforderungen "
+                  "erreicht, die Transaktion wird gesperrt."
+               MOVE "J" TO WS-TRANSAKTION-GESPERRT-FLAG
+            ELSE
+               ADD 1 TO LS-SEQUENZ
+               PERFORM ERMITTLE-TRANSAKTIONS-TAN
+               PERFORM SENDE-TAN
+            END-IF
+            EXIT.
+       SCHREIBE-TAN-BESTAETIGUNG SECTION.
+      *    Fuer die taegliche TAN-Abstimmung (siehe TANRECON) wird
+      *    jede per TAN bestaetigte Transaktion protokolliert.
+            OPEN EXTEND TAN-BESTAETIGT-LOG
+            STRING LS-KONTO-ID DELIMITED BY SIZE
+                   "-"         DELIMITED BY SIZE
+                   LS-SEQUENZ  DELIMITED BY SIZE
+              INTO WS-TAN-TRANS-ID
+            END-STRING
+
+            MOVE WS-TAN-TRANS-ID      TO TANLOG-TRANS-ID
+            MOVE LS-KONTO-ID          TO TANLOG-KONTO-ID
+            MOVE LS-EMPFAENGER        TO TANLOG-EMPFAENGER
+            MOVE LS-BETRAG            TO TANLOG-BETRAG
+            MOVE WS-TAN-AUSGESTELLT-UM TO TANLOG-ZEITSTEMPEL
+            WRITE TAN-BESTAETIGT-LOG-SATZ
+            CLOSE TAN-BESTAETIGT-LOG
+
+      *    Bucht dieselbe Transaktion ins Hauptbuch, damit TANRECON
+      *    (siehe tanrecon/src/TANRECON.CBL) tatsaechlich etwas zum
+      *    Abgleichen hat, statt jede TAN-bestaetigte Transaktion als
+      *    fehlend zu melden.
+            OPEN EXTEND LEDGER
+            MOVE WS-TAN-TRANS-ID TO LEDGER-TRANS-ID
+            MOVE LS-KONTO-ID     TO LEDGER-KONTO-ID
+            MOVE LS-BETRAG       TO LEDGER-BETRAG
+            MOVE "G"             TO LEDGER-STATUS
+            WRITE LEDGER-SATZ
+            CLOSE LEDGER
 
-       END PROGRAM Login.
+            STRING "TAN BESTAETIGT KONTO=" DELIMITED BY SIZE
+                   LS-KONTO-ID DELIMITED BY SIZE
+                   " TRANS=" DELIMITED BY SIZE
+                   WS-TAN-TRANS-ID DELIMITED BY SIZE
+              INTO WS-AUDITLOG-EREIGNIS
+            END-STRING
+            CALL "AUDITLOG" USING WS-AUDITLOG-PROGRAMM
+               WS-AUDITLOG-EREIGNIS WS-AUDITLOG-STATUS
+            EXIT.
+       END PROGRAM MOBILETAN.
