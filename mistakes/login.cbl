@@ -1,33 +1,612 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Login.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KONTODATEI ASSIGN TO "KONTODATEI"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS KONTO-ID
+              ALTERNATE RECORD KEY IS KONTO-KUNDEN-ID WITH DUPLICATES
+              FILE STATUS IS WS-KONTODATEI-STATUS.
+           SELECT TRANSAKTIONEN ASSIGN TO "TRANSAKTIONEN.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TRANSAKTIONEN-STATUS.
+           SELECT SPERRDATEI ASSIGN TO "SPERRDATEI"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS SPERR-KONTO-ID
+              FILE STATUS IS WS-SPERRDATEI-STATUS.
+           SELECT LOGINPARM ASSIGN TO "LOGINPARM.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LOGINPARM-STATUS.
+           SELECT LOGIN-AUDIT ASSIGN TO "LOGIN-AUDIT.LOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LOGIN-AUDIT-STATUS.
+           SELECT PARMFILE ASSIGN TO "parmfile.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PARMFILE-STATUS.
+           SELECT NACHRICHTEN ASSIGN TO "nachrichten.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-NACHRICHTEN-STATUS.
+           SELECT TANSEQUENZ ASSIGN TO "tan-sequenz.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TANSEQUENZ-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD KONTODATEI.
+       COPY KONTOREC.
+       FD SPERRDATEI.
+       COPY SPERRREC.
+       FD LOGINPARM.
+       01 LOGINPARM-SATZ PIC X(20).
+       FD LOGIN-AUDIT.
+       01 LOGIN-AUDIT-SATZ PIC X(80).
+       FD TRANSAKTIONEN.
+       COPY TRANSREC.
+       FD PARMFILE.
+       COPY PARMFILEREC.
+       FD NACHRICHTEN.
+       COPY NACHRICHTREC.
+       FD TANSEQUENZ.
+       01 TANSEQUENZ-SATZ.
+          05 TANSEQUENZ-WERT PIC 9(06).
+
        WORKING-STORAGE SECTION.
-       01 FBZ PIC 9.
-       01 PASSWORT PIC X(06).
-          88 PASSWORT-KORREKT VALUE "GEHEIM".
+       01 WS-KONTODATEI-STATUS PIC X(02).
+       01 WS-SPERRDATEI-STATUS PIC X(02).
+       01 WS-LOGINPARM-STATUS PIC X(02).
+       01 WS-LOGIN-AUDIT-STATUS PIC X(02).
+       01 WS-AUDIT-ZEITSTEMPEL PIC 9(14).
+       01 WS-AUDIT-ERGEBNIS PIC X(15).
+       01 WS-AUDIT-FBZ-ANZEIGE PIC Z9.
+       01 WS-TRANSAKTIONEN-STATUS PIC X(02).
+
+      *    Gemeinsames Aktivitaetsprotokoll (AUDITLOG, ACTIVITY.LOG),
+      *    ergaenzt LOGIN-AUDIT.LOG statt es zu ersetzen.
+       01 WS-AUDITLOG-PROGRAMM PIC X(20) VALUE "LOGIN".
+       01 WS-AUDITLOG-EREIGNIS PIC X(50).
+       01 WS-AUDITLOG-STATUS PIC X(02).
+
+      *    Hilfsfelder fuer die Konten- und Umsatzuebersicht nach
+      *    erfolgreichem Login.
+       01 WS-AKTUELLE-KUNDEN-ID PIC X(10).
+       01 WS-KONTEN-EOF PIC X VALUE "N".
+       01 WS-TRANS-EOF PIC X VALUE "N".
+       01 WS-MINI-ANZAHL PIC 9(02) VALUE 0.
+       01 WS-MINI-INDEX PIC 9(02).
+      *    KONTO-ID des zuletzt angezeigten eigenen Kontos; wird
+      *    gebraucht, weil die Grenzerkennung in
+      *    ZEIGE-KONTENUEBERSICHT per READ NEXT auch ueber das
+      *    erste Konto des naechsten Kunden liest und dabei den
+      *    FD-Puffer KONTO-ID ueberschreibt.
+       01 WS-MINI-KONTO-ID PIC X(10).
+       01 WS-MINI-PUFFER.
+          05 WS-MINI-EINTRAG OCCURS 5 TIMES PIC X(60).
+
+      *    Zweiter Faktor (mobileTAN), Pflicht nach korrektem Passwort.
+      *    Der Login selbst wird als Betrag-0-Transaktion mit
+      *    laufender Sequenznummer an die TAN-Generierung gebunden.
+      *    Die Sequenznummer wird in tan-sequenz.dat programmlauf-
+      *    uebergreifend fortgeschrieben (siehe LESE-TAN-SEQUENZ), sonst
+      *    waere Betrag/Konto/Empfaenger/Sequenz bei jedem Login
+      *    desselben Kontos identisch und die TAN damit konstant.
+       01 WS-TAN-ERGEBNIS PIC X VALUE "N".
+          88 TAN-BESTAETIGT VALUE "J".
+       01 WS-TAN-BETRAG PIC S9(7)V99 VALUE 0.
+       01 WS-TAN-EMPFAENGER PIC X(10).
+       01 WS-TAN-SEQUENZ PIC 9(06) VALUE 1.
+       01 WS-TANSEQUENZ-STATUS PIC X(02).
+
+      *    Passwort-Komplexitaet und -Ablauf (erzwungener Wechsel).
+       01 WS-NEUES-PASSWORT PIC X(06).
+       01 WS-NEUES-PASSWORT-WDH PIC X(06).
+       01 WS-PW-INDEX PIC 9.
+       01 WS-PW-HAT-ZIFFER PIC X VALUE "N".
+       01 WS-PW-HAT-BUCHSTABE PIC X VALUE "N".
+       01 WS-PW-GUELTIG PIC X VALUE "N".
+          88 PASSWORT-GUELTIG VALUE "J".
+       01 WS-KONTO-ID-EINGABE PIC X(10).
+       01 WS-PASSWORT-EINGABE PIC X(06).
+       01 WS-LOGIN-STATUS PIC X VALUE "N".
+          88 LOGIN-ERFOLGREICH VALUE "J".
+       01 WS-KONTO-GEFUNDEN PIC X VALUE "N".
+          88 KONTO-GEFUNDEN VALUE "J".
+       01 WS-KONTO-GESPERRT-FLAG PIC X VALUE "N".
+          88 KONTO-GESPERRT VALUE "J".
+
+      *    Login-Parameter (Sperr-Schwelle und Cooldown), aus LOGINPARM
+      *    gelesen; sinnvolle Standardwerte, falls die Datei fehlt.
+       01 WS-PARM-FELDER.
+          05 WS-PARM-SCHWELLE          PIC 9(02) VALUE 3.
+          05 WS-PARM-SPERR-MINUTEN     PIC 9(04) VALUE 5.
+          05 WS-PARM-MAX-PASSWORT-TAGE PIC 9(04) VALUE 90.
+
+      *    Gemeinsame Parameterdatei (siehe copybooks/PARMFILEREC.cpy),
+      *    auch von addierenZu2020 und ttt.cbl verwendet; ueberschreibt
+      *    bei Bedarf die Sperr-Schwelle aus LOGINPARM.DAT.
+       01 WS-PARMFILE-STATUS PIC X(02).
+       01 WS-PARMFILE-EOF PIC X VALUE "N".
+       01 WS-PARMFILE-SCHLUESSEL-GESUCHT PIC X(15).
+       01 WS-PARMFILE-WERT-GEFUNDEN PIC X(10) VALUE SPACES.
+
+      *    Sprachumschaltung (siehe copybooks/NACHRICHTREC.cpy):
+      *    SPRACHE kommt aus PARMFILE.DAT ("DE"/"EN", Vorgabe "DE").
+      *    Ist ein Schluessel in nachrichten.dat nicht vorhanden,
+      *    bleibt der am Aufrufort vorbelegte deutsche Text stehen.
+       01 WS-NACHRICHTEN-STATUS PIC X(02).
+       01 WS-NACHRICHTEN-EOF PIC X VALUE "N".
+       01 WS-SPRACHE PIC X(02) VALUE "DE".
+       01 WS-NACHRICHT-ANZAHL PIC 9(02) VALUE ZERO.
+       01 WS-NACHRICHT-TABELLE.
+          05 WS-NACHRICHT-EINTRAG OCCURS 20 TIMES.
+             10 WS-NACHRICHT-SCHLUESSEL PIC X(15).
+             10 WS-NACHRICHT-TEXT-DE PIC X(50).
+             10 WS-NACHRICHT-TEXT-EN PIC X(50).
+       01 WS-NACHRICHT-IDX PIC 9(02).
+       01 WS-NACHRICHT-SCHLUESSEL-GESUCHT PIC X(15).
+       01 WS-NACHRICHT-GEFUNDEN PIC X(50).
+
+      *    Hilfsfelder fuer die Cooldown-Berechnung (Zeitdifferenz
+      *    zwischen aktuellem Zeitstempel und Sperr-Zeitstempel).
+       01 WS-AKT-DATUM             PIC 9(08).
+       01 WS-SPERR-DATUM           PIC 9(08).
+       01 WS-AKT-ZEIT-N            PIC 9(06).
+       01 WS-AKT-ZEIT-G REDEFINES WS-AKT-ZEIT-N.
+          05 WS-AKT-HH PIC 9(02).
+          05 WS-AKT-MM PIC 9(02).
+          05 WS-AKT-SS PIC 9(02).
+       01 WS-SPERR-ZEIT-N          PIC 9(06).
+       01 WS-SPERR-ZEIT-G REDEFINES WS-SPERR-ZEIT-N.
+          05 WS-SPERR-HH PIC 9(02).
+          05 WS-SPERR-MM PIC 9(02).
+          05 WS-SPERR-SS PIC 9(02).
+       01 WS-TAGE-DIFF              PIC S9(09).
+       01 WS-SEK-DIFF                PIC S9(09).
+       01 WS-MINUTEN-DIFF            PIC S9(09).
+
+      *    SUBMODULE-Dispatch-Bibliothek (siehe subprograms/SUBMODULE)
+      *    fuer die Betragsformatierung in der Kontenuebersicht.
+       01 WS-SUB-FUNKTION PIC X(10).
+       01 WS-SUB-PARM1 PIC X(20).
+       01 WS-SUB-PARM1-BETRAG REDEFINES WS-SUB-PARM1 PIC S9(9)V99.
+       01 WS-SUB-PARM2 PIC X(20).
+       01 WS-SUB-ERGEBNIS PIC X(20).
+       01 WS-SUB-STATUS PIC X(02).
 
        PROCEDURE DIVISION.
       *    Programmlogik kommt hier.
-            PERFORM UNTIL PASSWORT-KORREKT
+            PERFORM LESE-LOGIN-PARAMETER
+            PERFORM LESE-NACHRICHTEN
+            OPEN I-O KONTODATEI
+            OPEN I-O SPERRDATEI
+            OPEN EXTEND LOGIN-AUDIT
+
+            PERFORM UNTIL LOGIN-ERFOLGREICH
                PERFORM PASSWORT-ABFRAGE
             END-PERFORM
-            IF NOT FBZ >= 3 THEN
-               DISPLAY "Ihr Kontostand beträgt 100€."
+
+            PERFORM PRUEFE-PASSWORT-ABLAUF
+
+            MOVE KONTO-ID TO WS-TAN-EMPFAENGER
+            PERFORM LESE-TAN-SEQUENZ
+            CALL "MOBILETAN" USING KONTO-ID WS-TAN-ERGEBNIS
+               WS-TAN-BETRAG WS-TAN-EMPFAENGER WS-TAN-SEQUENZ
+            PERFORM SCHREIBE-TAN-SEQUENZ
+            IF TAN-BESTAETIGT THEN
+               PERFORM ZEIGE-KONTENUEBERSICHT
+            ELSE
+               DISPLAY "Zugriff verweigert - mobileTAN ungueltig."
             END-IF
+
+            CLOSE KONTODATEI
+            CLOSE SPERRDATEI
+            CLOSE LOGIN-AUDIT
             GOBACK
            .
+       ZEIGE-KONTENUEBERSICHT SECTION.
+            DISPLAY "Ihre Konten:"
+            MOVE KONTO-KUNDEN-ID TO WS-AKTUELLE-KUNDEN-ID
+            MOVE "N" TO WS-KONTEN-EOF
+            START KONTODATEI KEY IS = KONTO-KUNDEN-ID
+               INVALID KEY MOVE "J" TO WS-KONTEN-EOF
+            END-START
+
+            PERFORM UNTIL WS-KONTEN-EOF = "J"
+               READ KONTODATEI NEXT RECORD
+                  AT END MOVE "J" TO WS-KONTEN-EOF
+                  NOT AT END
+                     IF KONTO-KUNDEN-ID NOT = WS-AKTUELLE-KUNDEN-ID
+                        MOVE "J" TO WS-KONTEN-EOF
+                     ELSE
+                        MOVE KONTO-ID TO WS-MINI-KONTO-ID
+                        MOVE "FMTBETRAG" TO WS-SUB-FUNKTION
+                        MOVE KONTO-SALDO TO WS-SUB-PARM1-BETRAG
+                        CALL "SUBMODULE" USING WS-SUB-FUNKTION
+                           WS-SUB-PARM1 WS-SUB-PARM2 WS-SUB-ERGEBNIS
+                           WS-SUB-STATUS
+                        IF WS-SUB-STATUS NOT = "00" THEN
+                           DISPLAY "  Konto " KONTO-ID ": "
+                              KONTO-SALDO " EUR"
+                        ELSE
+                           DISPLAY "  Konto " KONTO-ID ": "
+                              FUNCTION TRIM(WS-SUB-ERGEBNIS)
+                        END-IF
+                        PERFORM ZEIGE-MINI-KONTOAUSZUG
+                     END-IF
+               END-READ
+            END-PERFORM
+            EXIT.
+       ZEIGE-MINI-KONTOAUSZUG SECTION.
+      *    Wird je Konto aus ZEIGE-KONTENUEBERSICHT aufgerufen
+      *    (WS-MINI-KONTO-ID ist dort schon gesetzt), damit ein Kunde
+      *    mit mehreren Konten fuer jedes sein eigenes, klar
+      *    beschriftetes Mini-Kontoauszug erhaelt statt nur fuer eines.
+            MOVE 0 TO WS-MINI-ANZAHL
+            OPEN INPUT TRANSAKTIONEN
+            IF WS-TRANSAKTIONEN-STATUS = "00" THEN
+               MOVE "N" TO WS-TRANS-EOF
+               PERFORM UNTIL WS-TRANS-EOF = "J"
+                  READ TRANSAKTIONEN
+                     AT END MOVE "J" TO WS-TRANS-EOF
+                     NOT AT END
+                        IF TRANS-KONTO-ID = WS-MINI-KONTO-ID THEN
+                           PERFORM SPEICHERE-MINI-EINTRAG
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE TRANSAKTIONEN
+
+               DISPLAY "  Letzte Umsaetze Konto " WS-MINI-KONTO-ID
+                  ":"
+               PERFORM VARYING WS-MINI-INDEX FROM 1 BY 1
+                  UNTIL WS-MINI-INDEX > WS-MINI-ANZAHL
+                  DISPLAY "    " WS-MINI-EINTRAG(WS-MINI-INDEX)
+               END-PERFORM
+            END-IF
+            EXIT.
+       SPEICHERE-MINI-EINTRAG SECTION.
+            IF WS-MINI-ANZAHL < 5 THEN
+               ADD 1 TO WS-MINI-ANZAHL
+            ELSE
+               PERFORM VARYING WS-MINI-INDEX FROM 1 BY 1
+                  UNTIL WS-MINI-INDEX > 4
+                  MOVE WS-MINI-EINTRAG(WS-MINI-INDEX + 1)
+                     TO WS-MINI-EINTRAG(WS-MINI-INDEX)
+               END-PERFORM
+            END-IF
+            STRING TRANS-DATUM  DELIMITED BY SIZE
+                   " "          DELIMITED BY SIZE
+                   TRANS-TEXT   DELIMITED BY SIZE
+                   " "          DELIMITED BY SIZE
+                   TRANS-BETRAG DELIMITED BY SIZE
+              INTO WS-MINI-EINTRAG(WS-MINI-ANZAHL)
+            END-STRING
+            EXIT.
+       LESE-TAN-SEQUENZ SECTION.
+      *    Liest die zuletzt vergebene TAN-Sequenznummer aus
+      *    tan-sequenz.dat (0, falls die Datei fehlt) und erhoeht sie
+      *    um 1 fuer diesen Login-Versuch.
+            MOVE 0 TO WS-TAN-SEQUENZ
+            OPEN INPUT TANSEQUENZ
+            IF WS-TANSEQUENZ-STATUS = "00" THEN
+               READ TANSEQUENZ
+                  AT END CONTINUE
+                  NOT AT END MOVE TANSEQUENZ-WERT TO WS-TAN-SEQUENZ
+               END-READ
+               CLOSE TANSEQUENZ
+            END-IF
+            ADD 1 TO WS-TAN-SEQUENZ
+            EXIT.
+       SCHREIBE-TAN-SEQUENZ SECTION.
+      *    Schreibt die fuer diesen Versuch vergebene Sequenznummer
+      *    zurueck, damit der naechste Login-Lauf (auch bei falscher
+      *    oder abgebrochener TAN) eine neue Sequenznummer erhaelt.
+            MOVE WS-TAN-SEQUENZ TO TANSEQUENZ-WERT
+            OPEN OUTPUT TANSEQUENZ
+            WRITE TANSEQUENZ-SATZ
+            CLOSE TANSEQUENZ
+            EXIT.
+       LESE-LOGIN-PARAMETER SECTION.
+            OPEN INPUT LOGINPARM
+            IF WS-LOGINPARM-STATUS = "00" THEN
+               READ LOGINPARM
+                  AT END CONTINUE
+                  NOT AT END MOVE LOGINPARM-SATZ TO WS-PARM-FELDER
+               END-READ
+               CLOSE LOGINPARM
+            END-IF
+
+            MOVE "LOGINSCHWELLE" TO WS-PARMFILE-SCHLUESSEL-GESUCHT
+            PERFORM LESE-PARMFILE-WERT
+            IF WS-PARMFILE-WERT-GEFUNDEN NOT = SPACES
+               AND FUNCTION TRIM(WS-PARMFILE-WERT-GEFUNDEN) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-PARMFILE-WERT-GEFUNDEN)
+                  TO WS-PARM-SCHWELLE
+            END-IF
+            EXIT.
+
+       LESE-PARMFILE-WERT SECTION.
+      *    Sucht WS-PARMFILE-SCHLUESSEL-GESUCHT in der gemeinsamen
+      *    PARMFILE.DAT (siehe copybooks/PARMFILEREC.cpy) und liefert
+      *    den Wert in WS-PARMFILE-WERT-GEFUNDEN (bleibt SPACES, wenn
+      *    die Datei fehlt oder der Schluessel nicht vorkommt).
+            MOVE SPACES TO WS-PARMFILE-WERT-GEFUNDEN
+            MOVE "N" TO WS-PARMFILE-EOF
+            OPEN INPUT PARMFILE
+            IF WS-PARMFILE-STATUS = "00" THEN
+               PERFORM UNTIL WS-PARMFILE-EOF = "Y"
+                  READ PARMFILE
+                     AT END MOVE "Y" TO WS-PARMFILE-EOF
+                     NOT AT END
+                        IF PARMFILE-SCHLUESSEL
+                           = WS-PARMFILE-SCHLUESSEL-GESUCHT
+                           MOVE PARMFILE-WERT
+                              TO WS-PARMFILE-WERT-GEFUNDEN
+                           MOVE "Y" TO WS-PARMFILE-EOF
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE PARMFILE
+            END-IF
+            EXIT.
+
+       LESE-NACHRICHTEN SECTION.
+      *    Sprache (SPRACHE, Vorgabe DE) aus PARMFILE.DAT lesen und
+      *    die Nachrichtentabelle aus nachrichten.dat fuellen; fehlt
+      *    die Datei, bleibt die Tabelle leer und HOLE-NACHRICHT
+      *    liefert dann den am Aufrufort vorbelegten deutschen Text.
+            MOVE "SPRACHE" TO WS-PARMFILE-SCHLUESSEL-GESUCHT
+            PERFORM LESE-PARMFILE-WERT
+            IF WS-PARMFILE-WERT-GEFUNDEN NOT = SPACES
+               MOVE WS-PARMFILE-WERT-GEFUNDEN(1:2) TO WS-SPRACHE
+            END-IF
+
+            MOVE ZERO TO WS-NACHRICHT-ANZAHL
+            MOVE "N" TO WS-NACHRICHTEN-EOF
+            OPEN INPUT NACHRICHTEN
+            IF WS-NACHRICHTEN-STATUS = "00" THEN
+               PERFORM UNTIL WS-NACHRICHTEN-EOF = "Y"
+                  READ NACHRICHTEN
+                     AT END MOVE "Y" TO WS-NACHRICHTEN-EOF
+                     NOT AT END
+                        ADD 1 TO WS-NACHRICHT-ANZAHL
+                        MOVE NACHRICHT-SATZ
+                           TO WS-NACHRICHT-EINTRAG(WS-NACHRICHT-ANZAHL)
+                  END-READ
+               END-PERFORM
+               CLOSE NACHRICHTEN
+            END-IF
+            EXIT.
+
+       HOLE-NACHRICHT SECTION.
+      *    Sucht WS-NACHRICHT-SCHLUESSEL-GESUCHT in der Tabelle und
+      *    liefert den Text in der aktuellen Sprache nach
+      *    WS-NACHRICHT-GEFUNDEN; ohne Treffer bleibt der vom
+      *    Aufrufer vorbelegte deutsche Standardtext erhalten.
+            PERFORM VARYING WS-NACHRICHT-IDX FROM 1 BY 1
+               UNTIL WS-NACHRICHT-IDX > WS-NACHRICHT-ANZAHL
+               IF WS-NACHRICHT-SCHLUESSEL(WS-NACHRICHT-IDX)
+                  = WS-NACHRICHT-SCHLUESSEL-GESUCHT
+                  IF WS-SPRACHE = "EN"
+                     MOVE WS-NACHRICHT-TEXT-EN(WS-NACHRICHT-IDX)
+                        TO WS-NACHRICHT-GEFUNDEN
+                  ELSE
+                     MOVE WS-NACHRICHT-TEXT-DE(WS-NACHRICHT-IDX)
+                        TO WS-NACHRICHT-GEFUNDEN
+                  END-IF
+                  MOVE WS-NACHRICHT-ANZAHL TO WS-NACHRICHT-IDX
+               END-IF
+            END-PERFORM
+            EXIT.
+
        PASSWORT-ABFRAGE SECTION.
-            DISPLAY "Bitte Passwort eingeben:"
-            ACCEPT PASSWORT
+            MOVE "Bitte Kontonummer eingeben:" TO WS-NACHRICHT-GEFUNDEN
+            MOVE "KONTONUMMER-FRAGE" TO WS-NACHRICHT-SCHLUESSEL-GESUCHT
+            PERFORM HOLE-NACHRICHT
+            DISPLAY WS-NACHRICHT-GEFUNDEN
+            ACCEPT WS-KONTO-ID-EINGABE
+
+            PERFORM PRUEFE-SPERRSTATUS
+            IF KONTO-GESPERRT THEN
+               DISPLAY "Konto ist gesperrt, bitte spaeter erneut "
+                  "versuchen."
+               MOVE "GESPERRT" TO WS-AUDIT-ERGEBNIS
+            ELSE
+               MOVE "Bitte Passwort eingeben:" TO WS-NACHRICHT-GEFUNDEN
+               MOVE "PASSWORT-FRAGE" TO WS-NACHRICHT-SCHLUESSEL-GESUCHT
+               PERFORM HOLE-NACHRICHT
+               DISPLAY WS-NACHRICHT-GEFUNDEN
+               ACCEPT WS-PASSWORT-EINGABE
+
+               MOVE WS-KONTO-ID-EINGABE TO KONTO-ID
+               MOVE "N" TO WS-KONTO-GEFUNDEN
+               READ KONTODATEI
+                  INVALID KEY
+                     MOVE "N" TO WS-KONTO-GEFUNDEN
+                  NOT INVALID KEY
+                     MOVE "J" TO WS-KONTO-GEFUNDEN
+               END-READ
 
-            IF NOT PASSWORT-KORREKT THEN
-              PERFORM PRUEFE-LOGIN-SPERRE
+               IF KONTO-GEFUNDEN
+                  AND KONTO-PASSWORT = WS-PASSWORT-EINGABE THEN
+                  MOVE "J" TO WS-LOGIN-STATUS
+                  PERFORM ENTSPERRE-KONTO
+                  MOVE "ERFOLG" TO WS-AUDIT-ERGEBNIS
+               ELSE
+                  PERFORM PRUEFE-LOGIN-SPERRE
+                  MOVE "FEHLGESCHLAGEN" TO WS-AUDIT-ERGEBNIS
+               END-IF
             END-IF
+            PERFORM SCHREIBE-LOGIN-AUDIT
             EXIT.
-        PRUEFE-LOGIN-SPERRE SECTION.
-            ADD 1 TO FBZ
-            IF FBZ >= 3 THEN
+       SCHREIBE-LOGIN-AUDIT SECTION.
+            MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-ZEITSTEMPEL
+            MOVE SPERR-FEHLVERSUCHE TO WS-AUDIT-FBZ-ANZEIGE
+            STRING WS-AUDIT-ZEITSTEMPEL      DELIMITED BY SIZE
+                   " KONTO="                 DELIMITED BY SIZE
+                   WS-KONTO-ID-EINGABE       DELIMITED BY SIZE
+                   " ERGEBNIS="              DELIMITED BY SIZE
+                   WS-AUDIT-ERGEBNIS         DELIMITED BY SIZE
+                   " FBZ="                   DELIMITED BY SIZE
+                   WS-AUDIT-FBZ-ANZEIGE      DELIMITED BY SIZE
+              INTO LOGIN-AUDIT-SATZ
+            END-STRING
+            WRITE LOGIN-AUDIT-SATZ
+
+            STRING "LOGIN KONTO=" DELIMITED BY SIZE
+                   WS-KONTO-ID-EINGABE DELIMITED BY SIZE
+                   " ERGEBNIS=" DELIMITED BY SIZE
+                   WS-AUDIT-ERGEBNIS DELIMITED BY SIZE
+              INTO WS-AUDITLOG-EREIGNIS
+            END-STRING
+            CALL "AUDITLOG" USING WS-AUDITLOG-PROGRAMM
+               WS-AUDITLOG-EREIGNIS WS-AUDITLOG-STATUS
+            EXIT.
+       PRUEFE-SPERRSTATUS SECTION.
+            MOVE "N" TO WS-KONTO-GESPERRT-FLAG
+            MOVE WS-KONTO-ID-EINGABE TO SPERR-KONTO-ID
+            READ SPERRDATEI
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  IF SPERR-AKTIV = "J" THEN
+                     PERFORM ERMITTLE-MINUTEN-SEIT-SPERRE
+                     IF WS-MINUTEN-DIFF >= WS-PARM-SPERR-MINUTEN THEN
+                        PERFORM ENTSPERRE-KONTO
+                     ELSE
+                        MOVE "J" TO WS-KONTO-GESPERRT-FLAG
+                     END-IF
+                  END-IF
+            END-READ
+            EXIT.
+       ERMITTLE-MINUTEN-SEIT-SPERRE SECTION.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AKT-DATUM
+            MOVE FUNCTION CURRENT-DATE(9:6) TO WS-AKT-ZEIT-N
+            MOVE SPERR-ZEITSTEMPEL(1:8) TO WS-SPERR-DATUM
+            MOVE SPERR-ZEITSTEMPEL(9:6) TO WS-SPERR-ZEIT-N
+
+            COMPUTE WS-TAGE-DIFF =
+               FUNCTION INTEGER-OF-DATE(WS-AKT-DATUM)
+               - FUNCTION INTEGER-OF-DATE(WS-SPERR-DATUM)
+
+            COMPUTE WS-SEK-DIFF =
+               (WS-TAGE-DIFF * 86400)
+               + ((WS-AKT-HH * 3600) + (WS-AKT-MM * 60) + WS-AKT-SS)
+               - ((WS-SPERR-HH * 3600) + (WS-SPERR-MM * 60)
+                  + WS-SPERR-SS)
+
+            COMPUTE WS-MINUTEN-DIFF = WS-SEK-DIFF / 60
+            EXIT.
+       PRUEFE-LOGIN-SPERRE SECTION.
+      *    Fehlversuche werden je Konto in SPERR-FEHLVERSUCHE
+      *    mitgezaehlt statt in einem einzigen globalen Zaehler, damit
+      *    verschachtelte Fehlversuche gegen verschiedene Konten sich
+      *    nicht gegenseitig beeinflussen.
+            MOVE WS-KONTO-ID-EINGABE TO SPERR-KONTO-ID
+            READ SPERRDATEI
+               INVALID KEY
+                  MOVE SPACES TO SPERR-RECORD
+                  MOVE WS-KONTO-ID-EINGABE TO SPERR-KONTO-ID
+                  MOVE "N" TO SPERR-AKTIV
+                  MOVE 0 TO SPERR-FEHLVERSUCHE
+                  ADD 1 TO SPERR-FEHLVERSUCHE
+                  WRITE SPERR-RECORD
+               NOT INVALID KEY
+                  ADD 1 TO SPERR-FEHLVERSUCHE
+                  REWRITE SPERR-RECORD
+            END-READ
+            IF SPERR-FEHLVERSUCHE >= WS-PARM-SCHWELLE THEN
                DISPLAY "Zugang ist gesperrt!"
+               PERFORM SETZE-KONTOSPERRE
+            END-IF
+            EXIT.
+       SETZE-KONTOSPERRE SECTION.
+            MOVE WS-KONTO-ID-EINGABE TO SPERR-KONTO-ID
+            MOVE FUNCTION CURRENT-DATE(1:14) TO SPERR-ZEITSTEMPEL
+            MOVE "J" TO SPERR-AKTIV
+            REWRITE SPERR-RECORD
+               INVALID KEY WRITE SPERR-RECORD
+            END-REWRITE
+            EXIT.
+       ENTSPERRE-KONTO SECTION.
+            MOVE WS-KONTO-ID-EINGABE TO SPERR-KONTO-ID
+            READ SPERRDATEI
+               INVALID KEY
+                  MOVE 0 TO SPERR-FEHLVERSUCHE
+               NOT INVALID KEY
+                  MOVE "N" TO SPERR-AKTIV
+                  MOVE 0 TO SPERR-FEHLVERSUCHE
+                  REWRITE SPERR-RECORD
+            END-READ
+            EXIT.
+       PRUEFE-PASSWORT-ABLAUF SECTION.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AKT-DATUM
+            IF KONTO-PASSWORT-GEAENDERT-AM = 0 THEN
+               DISPLAY "Es wurde noch kein Passwort vergeben, bitte "
+                  "neues Passwort setzen."
+               PERFORM ERZWINGE-PASSWORTWECHSEL
+            ELSE
+               COMPUTE WS-TAGE-DIFF =
+                  FUNCTION INTEGER-OF-DATE(WS-AKT-DATUM)
+                  - FUNCTION INTEGER-OF-DATE(
+                       KONTO-PASSWORT-GEAENDERT-AM)
+               IF WS-TAGE-DIFF >= WS-PARM-MAX-PASSWORT-TAGE THEN
+                  DISPLAY "Ihr Passwort ist abgelaufen, bitte neues "
+                     "Passwort vergeben."
+                  PERFORM ERZWINGE-PASSWORTWECHSEL
+               END-IF
+            END-IF
+            EXIT.
+       ERZWINGE-PASSWORTWECHSEL SECTION.
+            MOVE "N" TO WS-PW-GUELTIG
+            PERFORM UNTIL PASSWORT-GUELTIG
+               DISPLAY "Neues Passwort (6 Zeichen, Buchstaben und "
+                  "Ziffern gemischt):"
+               ACCEPT WS-NEUES-PASSWORT
+               DISPLAY "Neues Passwort wiederholen:"
+               ACCEPT WS-NEUES-PASSWORT-WDH
+
+               IF WS-NEUES-PASSWORT NOT = WS-NEUES-PASSWORT-WDH THEN
+                  DISPLAY "Die Eingaben stimmen nicht ueberein."
+               ELSE
+                  IF WS-NEUES-PASSWORT = KONTO-PASSWORT THEN
+                     DISPLAY "Das neue Passwort darf nicht dem alten "
+                        "entsprechen."
+                  ELSE
+                     PERFORM PRUEFE-PASSWORT-KOMPLEXITAET
+                     IF NOT PASSWORT-GUELTIG THEN
+                        DISPLAY "Das Passwort muss Buchstaben und "
+                           "Ziffern enthalten."
+                     END-IF
+                  END-IF
+               END-IF
+            END-PERFORM
+
+            MOVE WS-NEUES-PASSWORT TO KONTO-PASSWORT
+            MOVE FUNCTION CURRENT-DATE(1:8)
+               TO KONTO-PASSWORT-GEAENDERT-AM
+            REWRITE KONTO-RECORD
+            EXIT.
+       PRUEFE-PASSWORT-KOMPLEXITAET SECTION.
+            MOVE "N" TO WS-PW-HAT-ZIFFER
+            MOVE "N" TO WS-PW-HAT-BUCHSTABE
+            PERFORM VARYING WS-PW-INDEX FROM 1 BY 1
+               UNTIL WS-PW-INDEX > 6
+               IF WS-NEUES-PASSWORT(WS-PW-INDEX:1) IS NUMERIC THEN
+                  MOVE "J" TO WS-PW-HAT-ZIFFER
+               END-IF
+               IF WS-NEUES-PASSWORT(WS-PW-INDEX:1) IS ALPHABETIC THEN
+                  MOVE "J" TO WS-PW-HAT-BUCHSTABE
+               END-IF
+            END-PERFORM
+
+            IF WS-PW-HAT-ZIFFER = "J" AND WS-PW-HAT-BUCHSTABE = "J"
+               THEN
+               MOVE "J" TO WS-PW-GUELTIG
+            ELSE
+               MOVE "N" TO WS-PW-GUELTIG
             END-IF
             EXIT.
        END PROGRAM Login.
