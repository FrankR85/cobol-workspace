@@ -3,27 +3,96 @@
 	ENVIRONMENT DIVISION.
 	INPUT-OUTPUT SECTION.
 	FILE-CONTROL.
-		SELECT highscores ASSIGN TO 'highscores.txt'
-		ORGANIZATION IS LINE SEQUENTIAL.
-		SELECT temp-OUT ASSIGN TO 'temp.txt' 
-		ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT highscores ASSIGN TO 'highscores.dat'
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS highscores-NAME
+		LOCK MODE IS EXCLUSIVE
+		FILE STATUS IS WS-HIGHSCORES-STATUS.
+		SELECT PARMFILE ASSIGN TO 'parmfile.dat'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-PARMFILE-STATUS.
+		SELECT NACHRICHTEN ASSIGN TO 'nachrichten.dat'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-NACHRICHTEN-STATUS.
 
 	DATA DIVISION.
 		FILE SECTION.
 			FD highscores.
-			01 highscores-FILE. 
+			01 highscores-FILE.
 				05 highscores-NAME PIC X(20).
 				05 highscores-score PIC 9(3).
-			FD temp-OUT.
-          	01 temp-OUT-FILE.
-            	05 highscores-NAME PIC X(20).
-            	05 highscores-score PIC 9(3).
+				05 highscores-DATUM PIC 9(8).
+			FD PARMFILE.
+			COPY PARMFILEREC.
+			FD NACHRICHTEN.
+			COPY NACHRICHTREC.
+
+
+	WORKING-STORAGE SECTION.
+      *    Spielfeldgroesse ist waehlbar (3-5); FELD ist auf die
+      *    groesstmoegliche Groesse ausgelegt, genutzt wird nur der
+      *    Ausschnitt 1..WS-BOARD-GROESSE.
+   	01 WS-BOARD-GROESSE PIC 9 VALUE 3.
+   	01 WS-BOARD-GROESSE-VOREINSTELLUNG PIC 9 VALUE 3.
+   	01 WS-MAX-ZUEGE PIC 9(2).
+   	01 WS-GEWONNEN PIC 9 VALUE 0.
+   	01 WS-I PIC 9.
+   	01 WS-J PIC 9.
+   	01 WS-ZEILE-PUFFER PIC X(60).
+   	01 WS-ZEILE-POS PIC 9(3).
+   	01 WS-SIEG-FLAG PIC 9 VALUE 0.
+   	01 WS-PRUEF-SPIELER PIC 9 VALUE 0.
+
+      *    Einzelspieler-Modus gegen den Computer (Spieler 2).
+   	01 WS-CPU-MODUS PIC X(1) VALUE "N".
+   	01 WS-CPU-ANTWORT PIC X(1).
+   	01 WS-CPU-GEFUNDEN PIC 9 VALUE 0.
+   	01 WS-CPU-GEGNER PIC 9 VALUE 0.
+   	01 WS-CPU-X PIC 9 VALUE 0.
+   	01 WS-CPU-Y PIC 9 VALUE 0.
+
+      *    Eingabevalidierung fuer zug (X/Y=0 und auszerhalb des
+      *    Spielfelds werden abgelehnt, ohne sich rekursiv aufzurufen).
+   	01 WS-ZUG-GUELTIG-FLAG PIC X VALUE "N".
+   		88 ZUG-GUELTIG VALUE "J".
+
+      *    highscores ist exklusiv gesperrt (LOCK MODE IS EXCLUSIVE),
+      *    damit zwei gleichzeitig endende Spiele sich nicht gegenseitig
+      *    ueberschreiben; ein belegtes OPEN wird mehrfach wiederholt.
+   	01 WS-LOCK-VERSUCHE PIC 9(3) VALUE 0.
+
+      *    Gemeinsame Parameterdatei (siehe copybooks/PARMFILEREC.cpy),
+      *    auch von Login.cbl und addierenZu2020 benutzt; liefert die
+      *    voreingestellte Spielfeldgroesse (Schluessel BOARDGROESSE).
+   	01 WS-PARMFILE-STATUS PIC X(2).
+   	01 WS-PARMFILE-EOF PIC X VALUE "N".
+   	01 WS-PARMFILE-SCHLUESSEL-GESUCHT PIC X(15).
+   	01 WS-PARMFILE-WERT-GEFUNDEN PIC X(10) VALUE SPACES.
+
+      *    Sprachumschaltung (siehe copybooks/NACHRICHTREC.cpy):
+      *    SPRACHE kommt aus PARMFILE.DAT ("DE"/"EN", Vorgabe "DE").
+   	01 WS-NACHRICHTEN-STATUS PIC X(2).
+   	01 WS-NACHRICHTEN-EOF PIC X VALUE "N".
+   	01 WS-SPRACHE PIC X(02) VALUE "DE".
+   	01 WS-NACHRICHT-ANZAHL PIC 9(02) VALUE ZERO.
+   	01 WS-NACHRICHT-TABELLE.
+   		05 WS-NACHRICHT-EINTRAG OCCURS 20 TIMES.
+   			10 WS-NACHRICHT-SCHLUESSEL PIC X(15).
+   			10 WS-NACHRICHT-TEXT-DE PIC X(50).
+   			10 WS-NACHRICHT-TEXT-EN PIC X(50).
+   	01 WS-NACHRICHT-IDX PIC 9(02).
+   	01 WS-NACHRICHT-SCHLUESSEL-GESUCHT PIC X(15).
+   	01 WS-NACHRICHT-GEFUNDEN PIC X(50).
+
+      *    Gemeinsames Aktivitaetsprotokoll (AUDITLOG, ACTIVITY.LOG).
+   	01 WS-AUDITLOG-PROGRAMM PIC X(20) VALUE "TIC-TAC-TOE".
+   	01 WS-AUDITLOG-EREIGNIS PIC X(50).
+   	01 WS-AUDITLOG-STATUS PIC X(02).
 
-
-	WORKING-STORAGE SECTION. 
 	01 FELD.
-		05 Y-ACHSE OCCURS 3.
-   			07 ZELLE PIC 9 OCCURS 3 VALUES 0.
+		05 Y-ACHSE OCCURS 5.
+   			07 ZELLE PIC 9 OCCURS 5 VALUES 0.
    	01 Spieler PIC 9 VALUE 1.
    	01 X PIC 9.
    	01 Y PIC 9.
@@ -32,31 +101,69 @@
    	01 Nick1 PIC X(20).
    	01 Nick2 PIC X(20).
 
-   	01 WS-highscores.
-		05 WS-highscores-NAME PIC X(20).
-		05 WS-highscores-score PIC 9(3).
-	01 WS-EOF PIC X(1).
+	01 WS-HIGHSCORES-STATUS PIC X(02).
+	01 WS-AKT-DATUM PIC 9(8).
+	01 WS-AKT-JJJJMM REDEFINES WS-AKT-DATUM.
+		05 WS-AKT-YM PIC 9(6).
+		05 FILLER PIC 9(2).
+	01 WS-HIGHSCORES-EOF PIC X(1) VALUE "N".
 
    	01 Gewinner PIC X(20).
    	01 Gewinner-Score PIC 9(3).
 
-	01 gefunden PIC 9 Value 0.
-	01 nameCheck PIC 9 VALUE 0.
-	01 eingefügt PIC 9 VALUE 0.
-
 	01 temp PIC 9 VALUE 0.
 
+      *    SUBMODULE-Dispatch-Bibliothek fuer die Namensvalidierung.
+	01 WS-SUB-FUNKTION PIC X(10).
+	01 WS-SUB-PARM1 PIC X(20).
+	01 WS-SUB-PARM2 PIC X(20).
+	01 WS-SUB-ERGEBNIS PIC X(20).
+	01 WS-SUB-STATUS PIC X(02).
+
+      *    Tabelle fuer die Top-10-Bestenliste (highscoresAusgeben liest
+      *    highscores.dat komplett ein und sortiert absteigend nach
+      *    Punktestand statt die Datei per Shell auszugeben).
+	01 WS-HS-ANZAHL PIC 9(3) VALUE 0.
+	01 WS-HS-TABELLE.
+		05 WS-HS-EINTRAG OCCURS 100 TIMES.
+			10 WS-HS-NAME PIC X(20).
+			10 WS-HS-SCORE PIC 9(3).
+	01 WS-HS-TEMP-NAME PIC X(20).
+	01 WS-HS-TEMP-SCORE PIC 9(3).
+	01 WS-HS-I PIC 9(3).
+	01 WS-HS-J PIC 9(3).
+	01 WS-HS-ANZEIGE PIC 9(3).
+	01 WS-HS-RANG PIC 9(3).
+
 
 	PROCEDURE DIVISION.
 	CALL "SYSTEM" USING "printf '\e[8;13;24t'"
 	CALL "SYSTEM" USING "clear"
 
+	PERFORM LESE-NACHRICHTEN
+
 	DISPLAY "########################"
 	DISPLAY "#     TIC-TAC-TOE      #"
 	DISPLAY "########################"
 
-	DISPLAY "Spieler 1 Name eingeben:"
-	ACCEPT Nick1
+	MOVE "N" TO WS-SUB-ERGEBNIS
+	PERFORM UNTIL WS-SUB-ERGEBNIS = "J"
+		MOVE "Spieler 1 Name eingeben:" TO WS-NACHRICHT-GEFUNDEN
+		MOVE "SPIELER1-FRAGE" TO WS-NACHRICHT-SCHLUESSEL-GESUCHT
+		PERFORM HOLE-NACHRICHT
+		DISPLAY WS-NACHRICHT-GEFUNDEN
+		ACCEPT Nick1
+		MOVE "VALNAME" TO WS-SUB-FUNKTION
+		MOVE Nick1 TO WS-SUB-PARM1
+		CALL "SUBMODULE" USING WS-SUB-FUNKTION WS-SUB-PARM1
+			WS-SUB-PARM2 WS-SUB-ERGEBNIS WS-SUB-STATUS
+		IF WS-SUB-STATUS NOT = "00"
+			DISPLAY "SUBMODULE-Fehler: " WS-SUB-STATUS
+		END-IF
+		IF WS-SUB-ERGEBNIS NOT = "J"
+			DISPLAY "Name darf nicht leer sein."
+		END-IF
+	END-PERFORM
 
 	CALL "SYSTEM" USING "clear"
 
@@ -64,12 +171,52 @@
 	DISPLAY "#     TIC-TAC-TOE      #"
 	DISPLAY "########################"
 
+	DISPLAY "Gegen Computer spielen? (J/N):"
+	ACCEPT WS-CPU-ANTWORT
+	IF WS-CPU-ANTWORT = "J" OR WS-CPU-ANTWORT = "j"
+		MOVE "J" TO WS-CPU-MODUS
+		MOVE "Computer" TO Nick2
+	ELSE
+	MOVE "N" TO WS-CPU-MODUS
+	MOVE "N" TO WS-SUB-ERGEBNIS
+	PERFORM UNTIL WS-SUB-ERGEBNIS = "J"
+		MOVE "Spieler 2 Name eingeben:" TO WS-NACHRICHT-GEFUNDEN
+		MOVE "SPIELER2-FRAGE" TO WS-NACHRICHT-SCHLUESSEL-GESUCHT
+		PERFORM HOLE-NACHRICHT
+		DISPLAY WS-NACHRICHT-GEFUNDEN
+		ACCEPT Nick2
+		MOVE "VALNAME" TO WS-SUB-FUNKTION
+		MOVE Nick2 TO WS-SUB-PARM1
+		CALL "SUBMODULE" USING WS-SUB-FUNKTION WS-SUB-PARM1
+			WS-SUB-PARM2 WS-SUB-ERGEBNIS WS-SUB-STATUS
+		IF WS-SUB-STATUS NOT = "00"
+			DISPLAY "SUBMODULE-Fehler: " WS-SUB-STATUS
+		END-IF
+		IF WS-SUB-ERGEBNIS NOT = "J"
+			DISPLAY "Name darf nicht leer sein."
+		END-IF
+	END-PERFORM
+	END-IF
 
-	DISPLAY "Spieler 2 Name eingeben:"
-	ACCEPT Nick2
+	MOVE "BOARDGROESSE" TO WS-PARMFILE-SCHLUESSEL-GESUCHT
+	PERFORM LESE-PARMFILE-WERT
+	IF WS-PARMFILE-WERT-GEFUNDEN NOT = SPACES
+		AND FUNCTION TRIM(WS-PARMFILE-WERT-GEFUNDEN) IS NUMERIC
+		MOVE FUNCTION TRIM(WS-PARMFILE-WERT-GEFUNDEN)
+			TO WS-BOARD-GROESSE-VOREINSTELLUNG
+		MOVE FUNCTION TRIM(WS-PARMFILE-WERT-GEFUNDEN)
+			TO WS-BOARD-GROESSE
+	END-IF
 
+	DISPLAY "Spielfeldgroesse eingeben (3-5, Vorgabe "
+		WS-BOARD-GROESSE "):"
+	ACCEPT WS-BOARD-GROESSE
+	IF WS-BOARD-GROESSE < 3 OR WS-BOARD-GROESSE > 5
+		MOVE WS-BOARD-GROESSE-VOREINSTELLUNG TO WS-BOARD-GROESSE
+	END-IF
+	COMPUTE WS-MAX-ZUEGE = WS-BOARD-GROESSE * WS-BOARD-GROESSE
 
-	PERFORM 9 Times
+	PERFORM WS-MAX-ZUEGE Times
 
 		perform FeldAusgeben
 		perform zug
@@ -94,76 +241,171 @@
 		DISPLAY "########################"
 		DISPLAY "#     TIC-TAC-TOE      #"
 		DISPLAY "########################"
-		
-		DISPLAY " "ZELLE(1,1) " | " ZELLE(1,2) " | "ZELLE(1,3).
-		DISPLAY "----------"
-		DISPLAY " "ZELLE(2,1) " | " ZELLE(2,2) " | "ZELLE(2,3).
-		DISPLAY "----------"
-		
-		DISPLAY " "ZELLE(3,1) " | " ZELLE(3,2) " | "ZELLE(3,3).
-	
+
+		PERFORM VARYING Zeile FROM 1 BY 1
+			UNTIL Zeile > WS-BOARD-GROESSE
+			MOVE SPACES TO WS-ZEILE-PUFFER
+			MOVE 1 TO WS-ZEILE-POS
+			PERFORM VARYING Spalte FROM 1 BY 1
+				UNTIL Spalte > WS-BOARD-GROESSE
+				STRING " " DELIMITED BY SIZE
+					ZELLE(Zeile,Spalte)
+						DELIMITED BY SIZE
+					INTO WS-ZEILE-PUFFER
+					WITH POINTER WS-ZEILE-POS
+				END-STRING
+			END-PERFORM
+			DISPLAY WS-ZEILE-PUFFER
+		END-PERFORM
+
 		DISPLAY "########################".
 	zug.
-		DISPLAY "Spieler " Spieler" ist am Zug".
-
-		DISPLAY "X : " WITH NO ADVANCING.
-		ACCEPT X.
+		IF Spieler = 2 AND WS-CPU-MODUS = "J"
+			PERFORM CPU-ZUG
+		ELSE
+			MOVE "N" TO WS-ZUG-GUELTIG-FLAG
+			PERFORM UNTIL ZUG-GUELTIG
+				DISPLAY "Spieler " Spieler" ist am Zug"
+
+				DISPLAY "X : " WITH NO ADVANCING
+				ACCEPT X
+
+				IF X = 9
+					PERFORM beenden
+				END-IF
+
+				DISPLAY "Y : "WITH NO ADVANCING
+				ACCEPT Y
+
+				IF X = 0 OR Y = 0
+				OR X > WS-BOARD-GROESSE
+				OR Y > WS-BOARD-GROESSE
+				OR ZELLE(X,Y) NOT = 0
+					PERFORM FeldAusgeben
+					DISPLAY "falsche Eingabe"
+				ELSE
+					MOVE Spieler TO ZELLE (X,Y)
+					MOVE "J" TO WS-ZUG-GUELTIG-FLAG
+				END-IF
+			END-PERFORM
+		END-IF
+		.
 
-		IF X = 9 THEN
-		PERFORM beenden.
+      *    CPU-Zug: zuerst einen unmittelbaren Sieg des Gegners
+      *    blockieren, sonst das erste freie Feld waehlen.
+	CPU-ZUG.
+		MOVE 0 TO WS-CPU-GEFUNDEN
+		COMPUTE WS-CPU-GEGNER = 3 - Spieler
+	PERFORM VARYING X FROM 1 BY 1 UNTIL X > WS-BOARD-GROESSE
+	PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > WS-BOARD-GROESSE
+	IF WS-CPU-GEFUNDEN = 0 AND ZELLE(X,Y) = 0
+		MOVE WS-CPU-GEGNER TO ZELLE(X,Y)
+		MOVE WS-CPU-GEGNER TO WS-PRUEF-SPIELER
+		MOVE 0 TO WS-SIEG-FLAG
+		PERFORM PRUEFE-ZEILE
+		PERFORM PRUEFE-SPALTE
+		PERFORM PRUEFE-DIAGONALE-1
+		PERFORM PRUEFE-DIAGONALE-2
+		MOVE 0 TO ZELLE(X,Y)
+		IF WS-SIEG-FLAG = 1
+			MOVE 1 TO WS-CPU-GEFUNDEN
+			MOVE X TO WS-CPU-X
+			MOVE Y TO WS-CPU-Y
+		END-IF
+	END-IF
+	END-PERFORM
+	END-PERFORM
 
-		DISPLAY "Y : "WITH NO ADVANCING.
-		ACCEPT Y.
+	IF WS-CPU-GEFUNDEN = 0
+	PERFORM VARYING X FROM 1 BY 1 UNTIL X > WS-BOARD-GROESSE
+	PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > WS-BOARD-GROESSE
+	IF WS-CPU-GEFUNDEN = 0 AND ZELLE(X,Y) = 0
+		MOVE 1 TO WS-CPU-GEFUNDEN
+		MOVE X TO WS-CPU-X
+		MOVE Y TO WS-CPU-Y
+	END-IF
+	END-PERFORM
+	END-PERFORM
+	END-IF
 
-		IF ZELLE(X,Y) NOT = 0
-		OR X > 3
-		OR Y > 3 THEN
+		MOVE WS-CPU-X TO X
+		MOVE WS-CPU-Y TO Y
+		MOVE Spieler TO ZELLE(X,Y)
+		DISPLAY "Computer waehlt: " X " " Y
+		.
 
-			PERFORM FeldAusgeben
-			DISPLAY "falsche Eingabe"
-			perform zug
-		ELSE 
-			MOVE Spieler TO ZELLE (X,Y)	
-		END-IF.
-		
 	istBeendet.
+		PERFORM PRUEFE-SIEG
+		IF WS-SIEG-FLAG = 1
+			PERFORM beenden
+		END-IF
+		.
 
+	PRUEFE-SIEG.
+		MOVE 0 TO WS-SIEG-FLAG
+		MOVE Spieler TO WS-PRUEF-SPIELER
+		PERFORM PRUEFE-ZEILE
+		PERFORM PRUEFE-SPALTE
+		PERFORM PRUEFE-DIAGONALE-1
+		PERFORM PRUEFE-DIAGONALE-2
+		.
 
-		MOVE 1 TO Zeile
-		MOVE 1 TO Spalte
-
-		PERFORM 3 Times
-			IF ZELLE(Zeile,1) = ZELLE(Zeile,2)
-			AND ZELLE(Zeile,1) = ZELLE(Zeile,3)
-			AND ZELLE(Zeile,1) = Spieler 
-			THEN PERFORM beenden
+	PRUEFE-ZEILE.
+	PERFORM VARYING Zeile FROM 1 BY 1 UNTIL Zeile > WS-BOARD-GROESSE
+		MOVE 1 TO WS-GEWONNEN
+		PERFORM VARYING Spalte FROM 1 BY 1
+			UNTIL Spalte > WS-BOARD-GROESSE
+			IF ZELLE(Zeile,Spalte) NOT = WS-PRUEF-SPIELER
+				MOVE 0 TO WS-GEWONNEN
 			END-IF
-
-			ADD 1 TO Zeile
 		END-PERFORM
+		IF WS-GEWONNEN = 1
+			MOVE 1 TO WS-SIEG-FLAG
+		END-IF
+	END-PERFORM
+		.
 
-		PERFORM 3 Times
-			IF ZELLE(1, Spalte) = ZELLE(2,Spalte)
-			AND ZELLE(1, Spalte) = ZELLE(3,Spalte)
-			AND ZELLE(1,Spalte) = Spieler 
-			THEN PERFORM beenden
+	PRUEFE-SPALTE.
+	PERFORM VARYING Spalte FROM 1 BY 1
+		UNTIL Spalte > WS-BOARD-GROESSE
+		MOVE 1 TO WS-GEWONNEN
+		PERFORM VARYING Zeile FROM 1 BY 1
+			UNTIL Zeile > WS-BOARD-GROESSE
+			IF ZELLE(Zeile,Spalte) NOT = WS-PRUEF-SPIELER
+				MOVE 0 TO WS-GEWONNEN
 			END-IF
-
-			ADD 1 TO Spalte
 		END-PERFORM
-
-
-		IF ZELLE(1,1) = ZELLE(2,2)
-			AND ZELLE(1,1) = ZELLE(3,3)
-			AND ZELLE(1,1) = Spieler
-			THEN PERFORM beenden
+		IF WS-GEWONNEN = 1
+			MOVE 1 TO WS-SIEG-FLAG
 		END-IF
+	END-PERFORM
+		.
 
+	PRUEFE-DIAGONALE-1.
+		MOVE 1 TO WS-GEWONNEN
+		PERFORM VARYING WS-I FROM 1 BY 1
+			UNTIL WS-I > WS-BOARD-GROESSE
+			IF ZELLE(WS-I,WS-I) NOT = WS-PRUEF-SPIELER
+				MOVE 0 TO WS-GEWONNEN
+			END-IF
+		END-PERFORM
+		IF WS-GEWONNEN = 1
+			MOVE 1 TO WS-SIEG-FLAG
+		END-IF
+		.
 
-		IF ZELLE(3,1) = ZELLE(2,2)
-			AND ZELLE(3,1) = ZELLE(1,3)
-			AND ZELLE(3,1) = Spieler
-			THEN PERFORM beenden
+	PRUEFE-DIAGONALE-2.
+		MOVE 1 TO WS-GEWONNEN
+		MOVE WS-BOARD-GROESSE TO WS-J
+		PERFORM VARYING WS-I FROM 1 BY 1
+			UNTIL WS-I > WS-BOARD-GROESSE
+			IF ZELLE(WS-I,WS-J) NOT = WS-PRUEF-SPIELER
+				MOVE 0 TO WS-GEWONNEN
+			END-IF
+			SUBTRACT 1 FROM WS-J
+		END-PERFORM
+		IF WS-GEWONNEN = 1
+			MOVE 1 TO WS-SIEG-FLAG
 		END-IF
 		.
 
@@ -208,157 +450,217 @@
 		PERFORM spielerSpeichern.
 
 		PERFORM highscoresAusgeben.
+		PERFORM highscoresMonatAusgeben.
 
 		STOP RUN.
 
 	spielerSpeichern.
-		PERFORM tempFileErstellen.
-		PERFORM tempFileKopieren.
-
-	tempFileErstellen.
-		OPEN INPUT highscores.
-		OPEN OUTPUT temp-OUT 
-		
-		PERFORM UNTIL WS-EOF="Y" 
-			READ highscores INTO WS-highscores 
-				AT END MOVE "Y" TO WS-EOF 
-					
-				NOT AT END 
-
-
-				PERFORM checkName
-
-					IF nameCheck = 0 THEN 
-
-						MOVE WS-highscores-NAME
-	                   	TO highscores-NAME IN temp-OUT-FILE
-
-	                	MOVE WS-highscores-score
-	                   	TO highscores-score IN temp-OUT-FILE 
-	                  	WRITE temp-OUT-FILE FROM temp-OUT-FILE
-	                ELSE 
-	                	MOVE 0 TO nameCheck
-	                END-IF
-                  	 
-			END-READ
-		END-PERFORM
-
-		PERFORM spielerHinzufügen.
-
-		CLOSE highscores.
-		CLOSE temp-OUT.
-		
-
-	tempFileKopieren.
-		MOVE 0 TO WS-EOF
-		
-		OPEN INPUT temp-OUT 
-		OPEN OUTPUT highscores.
-		
-		PERFORM UNTIL WS-EOF="Y" 
-			READ temp-OUT INTO WS-highscores 
-				AT END MOVE "Y" TO WS-EOF 
-					
-				NOT AT END 
-
-					IF Gewinner-Score 
-					> WS-highscores-score 
-					AND eingefügt = 0
-					THEN
-						MOVE 1 
-						TO eingefügt
-
-						MOVE Gewinner
-                   		TO highscores-NAME 
-                   		IN highscores-FILE
-
-                		MOVE Gewinner-Score
-                   		TO highscores-score 
-                   		IN highscores-FILE 
-
-                  		WRITE highscores-FILE 
-                  		FROM highscores-FILE
-                  	END-IF
-
-					MOVE WS-highscores-NAME
-                   	TO highscores-NAME IN highscores-FILE
-
-                	MOVE WS-highscores-score
-                   	TO highscores-score IN highscores-FILE 
-
-                  	WRITE highscores-FILE FROM highscores-FILE 
-
-
-
-	
-			END-READ
+      *    highscores ist eine indizierte Datei (Schluessel:
+      *    highscores-NAME); der Schreibzugriff auf den eigenen
+      *    Satz ersetzt die fruehere vollstaendige Kopie ueber
+      *    eine temporaere Datei.
+		MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AKT-DATUM
+
+		MOVE 0 TO WS-LOCK-VERSUCHE
+		MOVE "99" TO WS-HIGHSCORES-STATUS
+		PERFORM UNTIL WS-HIGHSCORES-STATUS = "00"
+			OR WS-LOCK-VERSUCHE > 20
+			OPEN I-O highscores
+			IF WS-HIGHSCORES-STATUS NOT = "00"
+				ADD 1 TO WS-LOCK-VERSUCHE
+			END-IF
 		END-PERFORM
 
-		if eingefügt = 0 THEN
-			MOVE 1 TO eingefügt
-
-			MOVE Gewinner 
-			TO highscores-NAME IN highscores-FILE
-
-    		MOVE Gewinner-Score
-       		TO highscores-score IN highscores-FILE 
-
-      		WRITE highscores-FILE 
-      		FROM highscores-FILE
-      	END-IF
-
-
-		CLOSE temp-OUT.
-		CLOSE highscores.
-		
-
-
-	spielerHinzufügen.
-
-		IF gefunden = 0 THEN 
-			MOVE Gewinner
-	        TO highscores-NAME IN temp-OUT-FILE
-
-			MOVE 1
-	       	TO highscores-score IN temp-OUT-FILE 
-
-	       	MOVE 1
-	       	TO eingefügt
+	IF WS-HIGHSCORES-STATUS NOT = "00"
+		DISPLAY "Bestenliste gesperrt, Ergebnis verworfen"
+	ELSE
+		MOVE Gewinner TO highscores-NAME
+		READ highscores
+			INVALID KEY
+				MOVE 1 TO highscores-score
+				MOVE WS-AKT-DATUM
+					TO highscores-DATUM
+				WRITE highscores-FILE
+				MOVE 1 TO Gewinner-Score
+			NOT INVALID KEY
+				ADD 1 TO highscores-score
+				MOVE WS-AKT-DATUM
+					TO highscores-DATUM
+				MOVE highscores-score
+					TO Gewinner-Score
+				REWRITE highscores-FILE
+		END-READ
+		CLOSE highscores
+
+		STRING "HIGHSCORE GESPEICHERT NAME=" DELIMITED BY SIZE
+			Gewinner DELIMITED BY SIZE
+			" SCORE=" DELIMITED BY SIZE
+			Gewinner-Score DELIMITED BY SIZE
+			INTO WS-AUDITLOG-EREIGNIS
+		END-STRING
+		CALL "AUDITLOG" USING WS-AUDITLOG-PROGRAMM
+			WS-AUDITLOG-EREIGNIS WS-AUDITLOG-STATUS
+	END-IF
+		.
 
-	      	WRITE temp-OUT-FILE FROM temp-OUT-FILE
-	    END-IF.
 
+	highscoresMonatAusgeben.
+      *    Bestenliste nur mit Spielen aus dem aktuellen Monat
+      *    (highscores-DATUM im Format JJJJMMTT).
+		MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AKT-DATUM
+		MOVE "N" TO WS-HIGHSCORES-EOF
 
-	checkName.
-		IF WS-highscores-NAME IS EQUAL TO Gewinner 
+		DISPLAY "########################"
+		DISPLAY "   BESTENLISTE MONAT"
+		DISPLAY "########################"
 
-			ADD 1 TO WS-highscores-score
-			MOVE WS-highscores-score TO Gewinner-Score
-			MOVE 1 TO gefunden
-			Move 1 TO nameCheck
-		END-IF.
+	OPEN INPUT highscores
+	PERFORM UNTIL WS-HIGHSCORES-EOF = "Y"
+	READ highscores NEXT RECORD
+		AT END MOVE "Y" TO WS-HIGHSCORES-EOF
+		NOT AT END
+			IF highscores-DATUM(1:6) = WS-AKT-YM
+			DISPLAY highscores-NAME highscores-score
+			END-IF
+	END-READ
+	END-PERFORM
+	CLOSE highscores
 
+		DISPLAY "########################".
 
 
 	highscoresAusgeben.
+      *    Liest highscores.dat vollstaendig in WS-HS-TABELLE ein und
+      *    sortiert sie absteigend nach Punktestand (Bubble-Sort reicht
+      *    fuer die erwartete Datenmenge), statt die alte Textdatei per
+      *    Shell-Aufruf auszugeben.
+		MOVE 0 TO WS-HS-ANZAHL
+		MOVE "N" TO WS-HIGHSCORES-EOF
+
+		OPEN INPUT highscores
+	PERFORM UNTIL WS-HIGHSCORES-EOF = "Y"
+	READ highscores NEXT RECORD
+		AT END MOVE "Y" TO WS-HIGHSCORES-EOF
+		NOT AT END
+		IF WS-HS-ANZAHL < 100
+			ADD 1 TO WS-HS-ANZAHL
+			MOVE highscores-NAME
+				TO WS-HS-NAME(WS-HS-ANZAHL)
+			MOVE highscores-score
+				TO WS-HS-SCORE(WS-HS-ANZAHL)
+		END-IF
+	END-READ
+	END-PERFORM
+		CLOSE highscores
+
+	PERFORM VARYING WS-HS-I FROM 1 BY 1 UNTIL
+		WS-HS-I >= WS-HS-ANZAHL
+	PERFORM VARYING WS-HS-J FROM 1 BY 1
+		UNTIL WS-HS-J > WS-HS-ANZAHL - WS-HS-I
+		IF WS-HS-SCORE(WS-HS-J) < WS-HS-SCORE(WS-HS-J + 1)
+			MOVE WS-HS-NAME(WS-HS-J) TO WS-HS-TEMP-NAME
+			MOVE WS-HS-SCORE(WS-HS-J)
+				TO WS-HS-TEMP-SCORE
+			MOVE WS-HS-NAME(WS-HS-J + 1)
+				TO WS-HS-NAME(WS-HS-J)
+			MOVE WS-HS-SCORE(WS-HS-J + 1)
+				TO WS-HS-SCORE(WS-HS-J)
+			MOVE WS-HS-TEMP-NAME
+				TO WS-HS-NAME(WS-HS-J + 1)
+			MOVE WS-HS-TEMP-SCORE
+				TO WS-HS-SCORE(WS-HS-J + 1)
+		END-IF
+	END-PERFORM
+	END-PERFORM
+
+		MOVE WS-HS-ANZAHL TO WS-HS-ANZEIGE
+		IF WS-HS-ANZEIGE > 10
+			MOVE 10 TO WS-HS-ANZEIGE
+		END-IF
 
 		DISPLAY "########################"
-		DISPLAY "         TOP 3"
+		DISPLAY "        TOP 10"
 		DISPLAY "########################"
-		DISPLAY " ------- Platz 1 ------"
-		CALL "system" 
-		USING "cat highscores.txt | head -1 | tail -1".
-		DISPLAY " ------- Platz 2 ------"
+		PERFORM VARYING WS-HS-RANG FROM 1 BY 1
+			UNTIL WS-HS-RANG > WS-HS-ANZEIGE
+			DISPLAY " ------- Platz " WS-HS-RANG " ------"
+			DISPLAY FUNCTION TRIM(WS-HS-NAME(WS-HS-RANG))
+				" " WS-HS-SCORE(WS-HS-RANG)
+		END-PERFORM
+		DISPLAY "########################".
+		ACCEPT TEMP.
 
+	LESE-PARMFILE-WERT.
+      *    Sucht WS-PARMFILE-SCHLUESSEL-GESUCHT in der gemeinsamen
+      *    PARMFILE.DAT (siehe copybooks/PARMFILEREC.cpy) und liefert
+      *    den Wert in WS-PARMFILE-WERT-GEFUNDEN (bleibt SPACES, wenn
+      *    die Datei fehlt oder der Schluessel nicht vorkommt).
+		MOVE SPACES TO WS-PARMFILE-WERT-GEFUNDEN
+		MOVE "N" TO WS-PARMFILE-EOF
+		OPEN INPUT PARMFILE
+		IF WS-PARMFILE-STATUS = "00"
+	PERFORM UNTIL WS-PARMFILE-EOF = "Y"
+	READ PARMFILE
+		AT END MOVE "Y" TO WS-PARMFILE-EOF
+		NOT AT END
+		IF PARMFILE-SCHLUESSEL = WS-PARMFILE-SCHLUESSEL-GESUCHT
+			MOVE PARMFILE-WERT TO WS-PARMFILE-WERT-GEFUNDEN
+			MOVE "Y" TO WS-PARMFILE-EOF
+		END-IF
+	END-READ
+	END-PERFORM
+			CLOSE PARMFILE
+		END-IF
+		.
 
-		CALL "system" 
-		USING "cat highscores.txt | head -2 | tail -1".
-		DISPLAY " ------- Platz 3 ------"
+	LESE-NACHRICHTEN.
+      *    Sprache (SPRACHE, Vorgabe DE) aus PARMFILE.DAT lesen und
+      *    die Nachrichtentabelle aus nachrichten.dat fuellen; fehlt
+      *    die Datei, bleibt die Tabelle leer und HOLE-NACHRICHT
+      *    liefert dann den am Aufrufort vorbelegten deutschen Text.
+		MOVE "SPRACHE" TO WS-PARMFILE-SCHLUESSEL-GESUCHT
+		PERFORM LESE-PARMFILE-WERT
+		IF WS-PARMFILE-WERT-GEFUNDEN NOT = SPACES
+	MOVE WS-PARMFILE-WERT-GEFUNDEN(1:2) TO WS-SPRACHE
+		END-IF
 
-		CALL "system" 
-		USING "cat highscores.txt | head -3 | tail -1".
-		DISPLAY "########################".
-		ACCEPT TEMP.
+		MOVE ZERO TO WS-NACHRICHT-ANZAHL
+		MOVE "N" TO WS-NACHRICHTEN-EOF
+		OPEN INPUT NACHRICHTEN
+		IF WS-NACHRICHTEN-STATUS = "00"
+	PERFORM UNTIL WS-NACHRICHTEN-EOF = "Y"
+	READ NACHRICHTEN
+		AT END MOVE "Y" TO WS-NACHRICHTEN-EOF
+		NOT AT END
+		ADD 1 TO WS-NACHRICHT-ANZAHL
+		MOVE NACHRICHT-SATZ
+			TO WS-NACHRICHT-EINTRAG(WS-NACHRICHT-ANZAHL)
+	END-READ
+	END-PERFORM
+			CLOSE NACHRICHTEN
+		END-IF
+		.
+
+	HOLE-NACHRICHT.
+      *    Sucht WS-NACHRICHT-SCHLUESSEL-GESUCHT in der Tabelle und
+      *    liefert den Text in der aktuellen Sprache nach
+      *    WS-NACHRICHT-GEFUNDEN; ohne Treffer bleibt der vom
+      *    Aufrufer vorbelegte deutsche Standardtext erhalten.
+		PERFORM VARYING WS-NACHRICHT-IDX FROM 1 BY 1
+			UNTIL WS-NACHRICHT-IDX > WS-NACHRICHT-ANZAHL
+		IF WS-NACHRICHT-SCHLUESSEL(WS-NACHRICHT-IDX)
+			= WS-NACHRICHT-SCHLUESSEL-GESUCHT
+			IF WS-SPRACHE = "EN"
+		MOVE WS-NACHRICHT-TEXT-EN(WS-NACHRICHT-IDX)
+			TO WS-NACHRICHT-GEFUNDEN
+			ELSE
+		MOVE WS-NACHRICHT-TEXT-DE(WS-NACHRICHT-IDX)
+			TO WS-NACHRICHT-GEFUNDEN
+			END-IF
+			MOVE WS-NACHRICHT-ANZAHL TO WS-NACHRICHT-IDX
+		END-IF
+		END-PERFORM
+		.
 
 
 
