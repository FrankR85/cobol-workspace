@@ -1,36 +1,142 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ZAHL PIC 999.
-       01 ZAHL2 PIC 999.
-       01 TMP USAGE IS POINTER.
-       01 TMP2 USAGE IS POINTER.
-       PROCEDURE DIVISION.
-      *    Programmlogik kommt hier.
-           DISPLAY "Willkommen im Hauptprogramm!"
-
-           MOVE 3 TO ZAHL
-                     ZAHL2
-           DISPLAY "Inhalt von Zahl vor UP: '" ZAHL "'"
-           
-           CALL "SUBMODULE" USING ZAHL
-           
-           DISPLAY "Inhalt von Zahl nach UP: '" ZAHL "'"
-           
-           
-      *    Wie schaut es mit Zahl 2 aus?     
-           DISPLAY "Inhalt von Zahl2 nach UP: '" ZAHL2"'"
-
-      *    Warum ist der Wert von Zahl2 nun anders,
-      *    obwohl die Variable nicht übergeben wurde? 
-      *    ->          
-           MOVE ADDRESS OF ZAHL TO TMP
-           DISPLAY "Adresse von Zahl:  " TMP
-
-           MOVE ADDRESS OF ZAHL2 TO TMP2
-           DISPLAY "Adresse von Zahl2: " TMP2
-
-           GOBACK
-          .
-       END PROGRAM MAIN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBMODUL-RESTART ASSIGN TO "submodul-restart.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RESTART-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUBMODUL-RESTART.
+       01 RESTART-SATZ.
+          05 RESTART-FUNKTION     PIC X(10).
+          05 RESTART-PARM1        PIC X(20).
+          05 RESTART-PARM2        PIC X(20).
+          05 RESTART-ERGEBNIS     PIC X(20).
+          05 RESTART-STATUS-CODE  PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       01 ZAHL PIC 999.
+       01 ZAHL2 PIC 999.
+       01 ERGEBNIS PIC 999.
+       01 TMP USAGE IS POINTER.
+       01 TMP2 USAGE IS POINTER.
+
+      *    SUBMODULE ist eine Dispatch-Bibliothek; die Funktion wird
+      *    ueber WS-SUB-FUNKTION ausgewaehlt.
+       01 WS-SUB-FUNKTION PIC X(10).
+       01 WS-SUB-PARM1 PIC X(20).
+       01 WS-SUB-PARM1-ZAHL REDEFINES WS-SUB-PARM1 PIC 999.
+       01 WS-SUB-PARM2 PIC X(20).
+       01 WS-SUB-ERGEBNIS PIC X(20).
+       01 WS-SUB-ERGEBNIS-ZAHL REDEFINES WS-SUB-ERGEBNIS PIC 999.
+       01 WS-SUB-STATUS PIC X(02).
+
+      *    Restart-Checkpoint (siehe submodul-restart.dat): vor jedem
+      *    CALL "SUBMODULE" wird geprueft, ob ein fruherer Lauf diesen
+      *    Schritt mit denselben Eingaben schon erfolgreich
+      *    abgeschlossen hat; ist das der Fall, wird der CALL
+      *    uebersprungen und das gespeicherte Ergebnis uebernommen,
+      *    statt den Job von vorn neu zu starten.
+       01 WS-RESTART-STATUS PIC X(02).
+       01 WS-RESTART-GEFUNDEN-FLAG PIC X VALUE "N".
+          88 RESTART-GEFUNDEN VALUE "J".
+       01 WS-RESTART-BEREITS-ERLEDIGT-FLAG PIC X VALUE "N".
+          88 RESTART-BEREITS-ERLEDIGT VALUE "J".
+
+       PROCEDURE DIVISION.
+      *    Programmlogik kommt hier.
+           DISPLAY "Willkommen im Hauptprogramm!"
+
+           MOVE 3 TO ZAHL
+                     ZAHL2
+           DISPLAY "Inhalt von Zahl vor UP: '" ZAHL "'"
+
+           MOVE "VERDOPPELN" TO WS-SUB-FUNKTION
+           MOVE ZAHL TO WS-SUB-PARM1-ZAHL
+           MOVE SPACES TO WS-SUB-PARM2
+
+           PERFORM LESE-RESTART-STAND
+           IF RESTART-GEFUNDEN
+              AND RESTART-FUNKTION = WS-SUB-FUNKTION
+              AND RESTART-PARM1 = WS-SUB-PARM1
+              AND RESTART-PARM2 = WS-SUB-PARM2
+              AND RESTART-STATUS-CODE = "00"
+              MOVE "J" TO WS-RESTART-BEREITS-ERLEDIGT-FLAG
+           END-IF
+
+           IF RESTART-BEREITS-ERLEDIGT
+              DISPLAY "Schritt bereits in einem frueheren Lauf "
+                 "bestaetigt, CALL wird uebersprungen."
+              MOVE RESTART-ERGEBNIS TO WS-SUB-ERGEBNIS
+              MOVE RESTART-STATUS-CODE TO WS-SUB-STATUS
+           ELSE
+              CALL "SUBMODULE" USING WS-SUB-FUNKTION WS-SUB-PARM1
+                 WS-SUB-PARM2 WS-SUB-ERGEBNIS WS-SUB-STATUS
+              PERFORM SCHREIBE-RESTART-STAND
+           END-IF
+
+           IF WS-SUB-STATUS NOT = "00" THEN
+              DISPLAY "SUBMODULE-Fehler, Status: " WS-SUB-STATUS
+           ELSE
+              MOVE WS-SUB-ERGEBNIS-ZAHL TO ERGEBNIS
+           END-IF
+
+           DISPLAY "Inhalt von Zahl nach UP: '" ZAHL "'"
+           DISPLAY "Ergebnis aus UP: '" ERGEBNIS "'"
+
+      *    Zahl2 wird von SUBMODULE nicht mehr veraendert: die
+      *    LINKAGE SECTION passt jetzt zur Groesse von Zahl, und das
+      *    Ergebnis kommt ueber ein eigenes Feld zurueck statt Zahl
+      *    an Ort und Stelle zu ueberschreiben.
+           DISPLAY "Inhalt von Zahl2 nach UP: '" ZAHL2"'"
+
+           MOVE ADDRESS OF ZAHL TO TMP
+           DISPLAY "Adresse von Zahl:  " TMP
+
+           MOVE ADDRESS OF ZAHL2 TO TMP2
+           DISPLAY "Adresse von Zahl2: " TMP2
+
+           PERFORM LOESCHE-RESTART-STAND
+           GOBACK
+          .
+       LESE-RESTART-STAND SECTION.
+      *    Liest den letzten bestaetigten CALL-Stand aus
+      *    submodul-restart.dat (fehlt die Datei, bleibt
+      *    WS-RESTART-GEFUNDEN-FLAG auf "N").
+           MOVE "N" TO WS-RESTART-GEFUNDEN-FLAG
+           MOVE "N" TO WS-RESTART-BEREITS-ERLEDIGT-FLAG
+           OPEN INPUT SUBMODUL-RESTART
+           IF WS-RESTART-STATUS = "00" THEN
+              READ SUBMODUL-RESTART
+                 AT END CONTINUE
+                 NOT AT END MOVE "J" TO WS-RESTART-GEFUNDEN-FLAG
+              END-READ
+              CLOSE SUBMODUL-RESTART
+           END-IF
+           .
+       LOESCHE-RESTART-STAND SECTION.
+      *    Lauf wurde vollstaendig beendet; der zuletzt bestaetigte
+      *    Schritt wird geloescht, damit ein Folgelauf den CALL wieder
+      *    ausfuehrt statt ihn auf Dauer als erledigt zu behandeln.
+      *    Der Restart-Stand soll nur einen Lauf ueberleben, der
+      *    zwischen CALL und diesem Programmende abgebrochen ist.
+           OPEN OUTPUT SUBMODUL-RESTART
+           CLOSE SUBMODUL-RESTART
+           .
+       SCHREIBE-RESTART-STAND SECTION.
+      *    Schreibt Eingaben und Rueckgabestatus des gerade
+      *    abgeschlossenen CALLs als neuen Restart-Stand, damit ein
+      *    Folgelauf diesen Schritt bei Bedarf ueberspringen kann.
+           MOVE WS-SUB-FUNKTION TO RESTART-FUNKTION
+           MOVE WS-SUB-PARM1    TO RESTART-PARM1
+           MOVE WS-SUB-PARM2    TO RESTART-PARM2
+           MOVE WS-SUB-ERGEBNIS TO RESTART-ERGEBNIS
+           MOVE WS-SUB-STATUS   TO RESTART-STATUS-CODE
+           OPEN OUTPUT SUBMODUL-RESTART
+           WRITE RESTART-SATZ
+           CLOSE SUBMODUL-RESTART
+           .
+       END PROGRAM MAIN.
