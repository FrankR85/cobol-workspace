@@ -1,16 +1,92 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SUBMODULE.
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01 ZAHL PIC X(100).
-       PROCEDURE DIVISION USING ZAHL.
-      *    Dieses Modul muss mit cobc -m kompiliert werden
-           DISPLAY "Übergebene Zahl: '" ZAHL"'"
-
-           MOVE SPACES TO ZAHL
-
-           DISPLAY "Überschriebene Zahl: '" ZAHL "'"
-
-           GOBACK.
-
-       END PROGRAM SUBMODULE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBMODULE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    Dieses Modul muss mit cobc -m kompiliert werden
+       01 WS-MONAT-PRUEF PIC 99.
+       01 WS-TAG-PRUEF PIC 99.
+       01 WS-BETRAG-EDIT PIC -(9)9.99.
+
+       LINKAGE SECTION.
+      *    Allgemeine Dispatch-Schnittstelle: LS-FUNKTION waehlt die
+      *    auszufuehrende Hilfsroutine, LS-PARM1/LS-PARM2 liefern die
+      *    Eingaben, LS-ERGEBNIS liefert das Ergebnis zurueck. Die
+      *    aufrufenden Programme und die jeweilige Funktion einigen
+      *    sich darueber, wie LS-PARM1/LS-ERGEBNIS zu interpretieren
+      *    sind (siehe die REDEFINES unten).
+       01 LS-FUNKTION PIC X(10).
+       01 LS-PARM1 PIC X(20).
+       01 LS-PARM1-BETRAG REDEFINES LS-PARM1 PIC S9(9)V99.
+       01 LS-PARM1-DATUM REDEFINES LS-PARM1 PIC X(08).
+       01 LS-PARM1-ZAHL REDEFINES LS-PARM1 PIC 999.
+       01 LS-PARM2 PIC X(20).
+       01 LS-ERGEBNIS PIC X(20).
+       01 LS-ERGEBNIS-ZAHL REDEFINES LS-ERGEBNIS PIC 999.
+
+      *    Rueckgabecode an den Aufrufer: "00" = Funktion ausgefuehrt,
+      *    "04" = unbekannter Funktionscode.
+       01 LS-STATUS PIC X(02).
+
+       PROCEDURE DIVISION USING LS-FUNKTION LS-PARM1 LS-PARM2
+               LS-ERGEBNIS LS-STATUS.
+           MOVE SPACES TO LS-ERGEBNIS
+           MOVE "00" TO LS-STATUS
+
+           EVALUATE LS-FUNKTION
+              WHEN "VALDATUM"
+                 PERFORM VALIDIERE-DATUM
+              WHEN "FMTBETRAG"
+                 PERFORM FORMATIERE-BETRAG
+              WHEN "VALNAME"
+                 PERFORM VALIDIERE-NAME
+              WHEN "VERDOPPELN"
+                 PERFORM VERDOPPLE-ZAHL
+              WHEN OTHER
+                 MOVE "UNBEKANNTE FUNKTION" TO LS-ERGEBNIS
+                 MOVE "04" TO LS-STATUS
+           END-EVALUATE
+
+           GOBACK.
+
+       VALIDIERE-DATUM SECTION.
+      *    Erwartet ein Datum im Format JJJJMMTT in LS-PARM1-DATUM
+      *    und liefert "J"/"N" in LS-ERGEBNIS.
+           IF LS-PARM1-DATUM IS NUMERIC THEN
+              MOVE LS-PARM1-DATUM(5:2) TO WS-MONAT-PRUEF
+              MOVE LS-PARM1-DATUM(7:2) TO WS-TAG-PRUEF
+              IF WS-MONAT-PRUEF >= 1 AND WS-MONAT-PRUEF <= 12
+                 AND WS-TAG-PRUEF >= 1 AND WS-TAG-PRUEF <= 31 THEN
+                 MOVE "J" TO LS-ERGEBNIS
+              ELSE
+                 MOVE "N" TO LS-ERGEBNIS
+              END-IF
+           ELSE
+              MOVE "N" TO LS-ERGEBNIS
+           END-IF
+           EXIT.
+
+       FORMATIERE-BETRAG SECTION.
+      *    Formatiert einen Betrag (LS-PARM1-BETRAG) als lesbaren
+      *    Text mit Waehrungskennzeichen in LS-ERGEBNIS.
+           MOVE LS-PARM1-BETRAG TO WS-BETRAG-EDIT
+           STRING FUNCTION TRIM(WS-BETRAG-EDIT) DELIMITED BY SIZE
+                  " EUR"                        DELIMITED BY SIZE
+             INTO LS-ERGEBNIS
+           END-STRING
+           EXIT.
+
+       VALIDIERE-NAME SECTION.
+      *    Einfache Pruefung auf einen nicht-leeren Namen
+      *    (LS-PARM1 als Text).
+           IF LS-PARM1 NOT = SPACES THEN
+              MOVE "J" TO LS-ERGEBNIS
+           ELSE
+              MOVE "N" TO LS-ERGEBNIS
+           END-IF
+           EXIT.
+
+       VERDOPPLE-ZAHL SECTION.
+           COMPUTE LS-ERGEBNIS-ZAHL = LS-PARM1-ZAHL * 2
+           EXIT.
+
+       END PROGRAM SUBMODULE.
