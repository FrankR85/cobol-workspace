@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+      *    Gemeinsame Aktivitaetsprotokollierung fuer Login, mobileTAN
+      *    und ttt.cbl: ein CALL schreibt einen Zeitstempel, den
+      *    aufrufenden Programmnamen und eine Ereignisbeschreibung in
+      *    ACTIVITY.LOG, statt dass jedes Programm eigene, inkompatible
+      *    Log-Formate pflegt. Ergaenzt die bereits vorhandenen
+      *    programmeigenen Protokolle (LOGIN-AUDIT.LOG,
+      *    TANBESTAETIGT.LOG), ersetzt sie nicht.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITLOG-DATEI ASSIGN TO "ACTIVITY.LOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDITLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDITLOG-DATEI.
+       COPY AUDITLOGREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDITLOG-STATUS PIC X(02).
+
+       LINKAGE SECTION.
+       01 LS-AUDIT-PROGRAMM PIC X(20).
+       01 LS-AUDIT-EREIGNIS PIC X(50).
+       01 LS-AUDIT-STATUS PIC X(02).
+
+       PROCEDURE DIVISION USING LS-AUDIT-PROGRAMM LS-AUDIT-EREIGNIS
+             LS-AUDIT-STATUS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDITLOG-ZEITSTEMPEL
+           MOVE LS-AUDIT-PROGRAMM TO AUDITLOG-PROGRAMM
+           MOVE LS-AUDIT-EREIGNIS TO AUDITLOG-EREIGNIS
+
+           OPEN EXTEND AUDITLOG-DATEI
+           IF WS-AUDITLOG-STATUS NOT = "00"
+              OPEN OUTPUT AUDITLOG-DATEI
+           END-IF
+
+           IF WS-AUDITLOG-STATUS = "00"
+              WRITE AUDITLOG-SATZ
+              CLOSE AUDITLOG-DATEI
+              MOVE "00" TO LS-AUDIT-STATUS
+           ELSE
+              MOVE "04" TO LS-AUDIT-STATUS
+           END-IF
+           GOBACK.
+       END PROGRAM AUDITLOG.
