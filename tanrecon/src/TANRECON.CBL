@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TANRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAN-BESTAETIGT-LOG ASSIGN TO "TANBESTAETIGT.LOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TANLOG-STATUS.
+           SELECT LEDGER ASSIGN TO "LEDGER.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT RECON-REPORT ASSIGN TO "TANRECON-REPORT.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TAN-BESTAETIGT-LOG.
+       COPY TANLOGREC.
+       FD LEDGER.
+       COPY LEDGERREC.
+       FD RECON-REPORT.
+       01 RECON-REPORT-SATZ PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TANLOG-STATUS PIC X(02).
+       01 WS-LEDGER-STATUS PIC X(02).
+       01 WS-REPORT-STATUS PIC X(02).
+       01 WS-TANLOG-EOF PIC X VALUE "N".
+       01 WS-LEDGER-EOF PIC X VALUE "N".
+       01 WS-GEFUNDEN-FLAG PIC X VALUE "N".
+          88 IM-HAUPTBUCH-GEFUNDEN VALUE "J".
+       01 WS-ANZAHL-TAN PIC 9(06) VALUE 0.
+       01 WS-ANZAHL-FEHLEND PIC 9(06) VALUE 0.
+       01 WS-ANZAHL-ANZEIGE PIC Z(5)9.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT TAN-BESTAETIGT-LOG
+           OPEN OUTPUT RECON-REPORT
+           IF WS-REPORT-STATUS NOT = "00" THEN
+              DISPLAY "TANRECON-REPORT.TXT kann nicht angelegt "
+                 "werden, Status: " WS-REPORT-STATUS
+              IF WS-TANLOG-STATUS = "00" THEN
+                 CLOSE TAN-BESTAETIGT-LOG
+              END-IF
+              STOP RUN
+           END-IF
+
+           MOVE "TAN-Abstimmungsbericht" TO RECON-REPORT-SATZ
+           WRITE RECON-REPORT-SATZ
+           MOVE "========================================"
+              TO RECON-REPORT-SATZ
+           WRITE RECON-REPORT-SATZ
+
+           IF WS-TANLOG-STATUS = "00" THEN
+              PERFORM UNTIL WS-TANLOG-EOF = "J"
+                 READ TAN-BESTAETIGT-LOG
+                    AT END MOVE "J" TO WS-TANLOG-EOF
+                    NOT AT END
+                       ADD 1 TO WS-ANZAHL-TAN
+                       PERFORM SUCHE-IN-HAUPTBUCH
+                       IF NOT IM-HAUPTBUCH-GEFUNDEN THEN
+                          ADD 1 TO WS-ANZAHL-FEHLEND
+                          PERFORM SCHREIBE-FEHLENDE-BUCHUNG
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE TAN-BESTAETIGT-LOG
+           ELSE
+              MOVE "TANBESTAETIGT.LOG nicht gefunden, Status: "
+                 TO RECON-REPORT-SATZ
+              WRITE RECON-REPORT-SATZ
+           END-IF
+
+           PERFORM SCHREIBE-ZUSAMMENFASSUNG
+           CLOSE RECON-REPORT
+           STOP RUN.
+
+       SUCHE-IN-HAUPTBUCH SECTION.
+      *    Einfacher sequentieller Abgleich der kleinen Tagesdateien;
+      *    fuer ein Tagesabstimmungsprogramm mit ueberschaubarem
+      *    Volumen ausreichend.
+           MOVE "N" TO WS-GEFUNDEN-FLAG
+           OPEN INPUT LEDGER
+           IF WS-LEDGER-STATUS = "00" THEN
+              MOVE "N" TO WS-LEDGER-EOF
+              PERFORM UNTIL WS-LEDGER-EOF = "J" OR IM-HAUPTBUCH-GEFUNDEN
+                 READ LEDGER
+                    AT END MOVE "J" TO WS-LEDGER-EOF
+                    NOT AT END
+                       IF LEDGER-TRANS-ID = TANLOG-TRANS-ID THEN
+                          MOVE "J" TO WS-GEFUNDEN-FLAG
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE LEDGER
+           END-IF
+           EXIT.
+
+       SCHREIBE-FEHLENDE-BUCHUNG SECTION.
+           STRING "FEHLT IM HAUPTBUCH: "  DELIMITED BY SIZE
+                  TANLOG-TRANS-ID         DELIMITED BY SIZE
+                  " KONTO="               DELIMITED BY SIZE
+                  TANLOG-KONTO-ID         DELIMITED BY SIZE
+                  " BETRAG="              DELIMITED BY SIZE
+                  TANLOG-BETRAG           DELIMITED BY SIZE
+             INTO RECON-REPORT-SATZ
+           END-STRING
+           WRITE RECON-REPORT-SATZ
+           EXIT.
+
+       SCHREIBE-ZUSAMMENFASSUNG SECTION.
+           MOVE WS-ANZAHL-TAN TO WS-ANZAHL-ANZEIGE
+           STRING "TAN-bestaetigte Transaktionen: " DELIMITED BY SIZE
+                  WS-ANZAHL-ANZEIGE                 DELIMITED BY SIZE
+             INTO RECON-REPORT-SATZ
+           END-STRING
+           WRITE RECON-REPORT-SATZ
+
+           MOVE WS-ANZAHL-FEHLEND TO WS-ANZAHL-ANZEIGE
+           STRING "Davon nicht im Hauptbuch gebucht: "
+                  DELIMITED BY SIZE
+                  WS-ANZAHL-ANZEIGE DELIMITED BY SIZE
+             INTO RECON-REPORT-SATZ
+           END-STRING
+           WRITE RECON-REPORT-SATZ
+           EXIT.
+
+       END PROGRAM TANRECON.
