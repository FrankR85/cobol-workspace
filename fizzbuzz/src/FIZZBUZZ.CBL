@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIZZBUZZ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIZZPARM ASSIGN TO "fizzparm.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FIZZPARM-STATUS.
+           SELECT FIZZBUZZ-REPORT ASSIGN TO "fizzbuzz-report.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIZZREGELN ASSIGN TO "fizzregeln.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FIZZREGELN-STATUS.
+           SELECT FIZZBUZZ-EXCEPTIONS
+              ASSIGN TO "fizzbuzz-exceptions.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FIZZPARM.
+       01 FIZZPARM-SATZ.
+           05 FIZZPARM-START   PIC 9(03).
+           05 FIZZPARM-ENDE    PIC 9(03).
+      *    Optional: eigene, unabhaengige Obergrenze fuer die
+      *    Bereichspruefung (WS-MAX-ZAHL). Fehlt sie (aeltere,
+      *    6-stellige fizzparm.dat-Zeilen), bleibt der Vorgabewert
+      *    99 bestehen, statt an FIZZPARM-ENDE gekoppelt zu sein.
+           05 FIZZPARM-MAXZAHL PIC 9(03).
+       FD FIZZBUZZ-REPORT.
+       01 FIZZBUZZ-REPORT-SATZ PIC X(20).
+       FD FIZZREGELN.
+       01 FIZZREGELN-SATZ.
+           05 FIZZREGELN-DIVISOR PIC 9(03).
+           05 FIZZREGELN-WORT    PIC X(08).
+       FD FIZZBUZZ-EXCEPTIONS.
+       01 FIZZBUZZ-EXCEPTIONS-SATZ PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *    CURRENT-NUMBER/CURRENT-RESULT und 1000-PROCESS-NUMBER bilden
+      *    die von fizzbuzz/test/FIZZBUZT.CBL erwartete Schnittstelle.
+       01 CURRENT-NUMBER PIC 9(03).
+       01 CURRENT-RESULT PIC X(08).
+       01 WS-MAX-ZAHL PIC 9(03) VALUE 99.
+       01 WS-ZAHL-ANZEIGE PIC ZZ9.
+
+       01 WS-FIZZPARM-STATUS PIC X(02).
+      *    Voreinstellung, falls fizzparm.dat fehlt. WS-ENDE muss zum
+      *    Vorgabewert von WS-MAX-ZAHL (99) passen, sonst wuerde jeder
+      *    Standardlauf ohne fizzparm.dat die Zahl 100 verarbeiten und
+      *    sie als ausserhalb des gueltigen Bereichs melden.
+       01 WS-START PIC 9(03) VALUE 1.
+       01 WS-ENDE PIC 9(03) VALUE 99.
+       01 WS-ANZEIGE-NUMMER PIC ZZ9.
+
+      *    Divisor-/Wort-Regeln sind ueber fizzregeln.dat konfigurierbar
+      *    (je Zeile: 3-stelliger Divisor + 8-stelliges Wort); ohne diese
+      *    Datei gelten die klassischen Regeln 3=FIZZ und 5=BUZZ.
+       01 WS-FIZZREGELN-STATUS PIC X(02).
+       01 WS-FIZZREGELN-EOF PIC X VALUE "N".
+       01 WS-REGEL-ANZAHL PIC 9 VALUE 0.
+       01 WS-REGEL-TABELLE.
+           05 WS-REGEL OCCURS 5 TIMES.
+               10 WS-REGEL-DIVISOR PIC 9(03).
+               10 WS-REGEL-WORT PIC X(08).
+       01 WS-I PIC 9.
+       01 WS-ERGEBNIS-POS PIC 9(02).
+
+      *    Zaehler fuer ausserhalb des gueltigen Bereichs liegende
+      *    Zahlen, die in fizzbuzz-exceptions.txt protokolliert werden.
+       01 WS-AUSNAHME-ANZAHL PIC 9(05) VALUE 0.
+       01 WS-AUSNAHME-ANZEIGE PIC ZZZ9.
+
+      *    Gemeinsames Laufdatum aus BATCHLAUF (siehe
+      *    batchlauf/src/BATCHLAUF.CBL), als erstes Kommandozeilen-
+      *    argument uebergeben und im Berichtskopf ausgewiesen, damit
+      *    ein Batchlauf tatsaechlich unter dem uebergebenen Datum
+      *    protokolliert und nicht nur im Aufruferprotokoll erwaehnt
+      *    wird.
+       01 WS-LAUFDATUM-ARG PIC X(08).
+
+       PROCEDURE DIVISION.
+           MOVE SPACES TO WS-LAUFDATUM-ARG
+           ACCEPT WS-LAUFDATUM-ARG FROM COMMAND-LINE
+           PERFORM LESE-FIZZPARAMETER
+           PERFORM LESE-FIZZREGELN
+
+           OPEN OUTPUT FIZZBUZZ-REPORT
+           IF WS-LAUFDATUM-ARG IS NUMERIC THEN
+              STRING "Laufdatum: " DELIMITED BY SIZE
+                     WS-LAUFDATUM-ARG DELIMITED BY SIZE
+                INTO FIZZBUZZ-REPORT-SATZ
+              END-STRING
+              WRITE FIZZBUZZ-REPORT-SATZ
+           END-IF
+           OPEN OUTPUT FIZZBUZZ-EXCEPTIONS
+           PERFORM VARYING CURRENT-NUMBER FROM WS-START BY 1
+              UNTIL CURRENT-NUMBER > WS-ENDE
+              PERFORM 1000-PROCESS-NUMBER
+              PERFORM SCHREIBE-ZEILE
+           END-PERFORM
+           CLOSE FIZZBUZZ-REPORT
+           CLOSE FIZZBUZZ-EXCEPTIONS
+           STOP RUN.
+
+       1000-PROCESS-NUMBER SECTION.
+      *    Schnittstelle fuer FIZZBUZT.CBL: erwartet CURRENT-NUMBER
+      *    und liefert CURRENT-RESULT ("FIZZ"/"BUZZ"/"FIZZBUZZ"/Zahl
+      *    rechtsbuendig auf 3 Stellen/"ERROR" fuer Werte > WS-MAX-ZAHL).
+      *    Die Woerter der passenden Regeln aus WS-REGEL-TABELLE werden
+      *    der Reihe nach aneinandergehaengt, so dass sich FIZZBUZZ aus
+      *    den beiden Standardregeln 3=FIZZ und 5=BUZZ von selbst ergibt.
+           PERFORM PRUEFE-BEREICH
+           IF CURRENT-NUMBER > WS-MAX-ZAHL
+              MOVE "ERROR" TO CURRENT-RESULT
+           ELSE
+              MOVE SPACES TO CURRENT-RESULT
+              MOVE 1 TO WS-ERGEBNIS-POS
+              PERFORM VARYING WS-I FROM 1 BY 1
+                 UNTIL WS-I > WS-REGEL-ANZAHL
+                 IF FUNCTION MOD(CURRENT-NUMBER, WS-REGEL-DIVISOR(WS-I))
+                    = 0
+                    STRING FUNCTION TRIM(WS-REGEL-WORT(WS-I))
+                       DELIMITED BY SIZE
+                       INTO CURRENT-RESULT
+                       WITH POINTER WS-ERGEBNIS-POS
+                       ON OVERFLOW
+                          PERFORM MELDE-WORT-UEBERLAUF
+                    END-STRING
+                 END-IF
+              END-PERFORM
+              IF WS-ERGEBNIS-POS = 1
+                 MOVE CURRENT-NUMBER TO WS-ZAHL-ANZEIGE
+                 MOVE WS-ZAHL-ANZEIGE TO CURRENT-RESULT
+              END-IF
+           END-IF
+           EXIT.
+
+       MELDE-WORT-UEBERLAUF SECTION.
+      *    Die zusammengehaengten Regelwoerter passen nicht in
+      *    CURRENT-RESULT (PIC X(08)); das Ergebnis wurde abgeschnitten,
+      *    das wird hier protokolliert statt stillschweigend
+      *    hingenommen, analog zu PRUEFE-BEREICH.
+           ADD 1 TO WS-AUSNAHME-ANZAHL
+           MOVE WS-AUSNAHME-ANZAHL TO WS-AUSNAHME-ANZEIGE
+           STRING "Ergebnis abgeschnitten (" DELIMITED BY SIZE
+                 WS-AUSNAHME-ANZEIGE         DELIMITED BY SIZE
+                 "): "                       DELIMITED BY SIZE
+                 CURRENT-NUMBER              DELIMITED BY SIZE
+             INTO FIZZBUZZ-EXCEPTIONS-SATZ
+           END-STRING
+           WRITE FIZZBUZZ-EXCEPTIONS-SATZ
+           EXIT.
+
+       PRUEFE-BEREICH SECTION.
+      *    Protokolliert Zahlen ausserhalb des gueltigen Bereichs
+      *    (> WS-MAX-ZAHL) in fizzbuzz-exceptions.txt, analog zu
+      *    SCHREIBE-AUSNAHME in addierenZu2020/src/MAIN.CBL.
+           IF CURRENT-NUMBER > WS-MAX-ZAHL
+              ADD 1 TO WS-AUSNAHME-ANZAHL
+              MOVE WS-AUSNAHME-ANZAHL TO WS-AUSNAHME-ANZEIGE
+              STRING "Zahl ausserhalb des gueltigen Bereichs ("
+                    DELIMITED BY SIZE
+                 WS-AUSNAHME-ANZEIGE    DELIMITED BY SIZE
+                 "): "                  DELIMITED BY SIZE
+                 CURRENT-NUMBER         DELIMITED BY SIZE
+                INTO FIZZBUZZ-EXCEPTIONS-SATZ
+              END-STRING
+              WRITE FIZZBUZZ-EXCEPTIONS-SATZ
+           END-IF
+           EXIT.
+
+       SCHREIBE-ZEILE SECTION.
+           MOVE CURRENT-NUMBER TO WS-ANZEIGE-NUMMER
+           STRING WS-ANZEIGE-NUMMER DELIMITED BY SIZE
+                  ": "             DELIMITED BY SIZE
+                  CURRENT-RESULT   DELIMITED BY SIZE
+             INTO FIZZBUZZ-REPORT-SATZ
+           END-STRING
+           WRITE FIZZBUZZ-REPORT-SATZ
+           EXIT.
+
+       LESE-FIZZPARAMETER SECTION.
+           OPEN INPUT FIZZPARM
+           IF WS-FIZZPARM-STATUS = "00" THEN
+              READ FIZZPARM
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE FIZZPARM-START TO WS-START
+                    MOVE FIZZPARM-ENDE TO WS-ENDE
+                    IF FIZZPARM-MAXZAHL IS NUMERIC
+                       AND FIZZPARM-MAXZAHL > 0
+                       MOVE FIZZPARM-MAXZAHL TO WS-MAX-ZAHL
+                    END-IF
+              END-READ
+              CLOSE FIZZPARM
+           END-IF
+           EXIT.
+
+       LESE-FIZZREGELN SECTION.
+           OPEN INPUT FIZZREGELN
+           IF WS-FIZZREGELN-STATUS = "00" THEN
+              PERFORM UNTIL WS-FIZZREGELN-EOF = "Y"
+                 OR WS-REGEL-ANZAHL >= 5
+                 READ FIZZREGELN
+                    AT END MOVE "Y" TO WS-FIZZREGELN-EOF
+                    NOT AT END
+                       ADD 1 TO WS-REGEL-ANZAHL
+                       MOVE FIZZREGELN-DIVISOR
+                          TO WS-REGEL-DIVISOR(WS-REGEL-ANZAHL)
+                       MOVE FIZZREGELN-WORT
+                          TO WS-REGEL-WORT(WS-REGEL-ANZAHL)
+                 END-READ
+              END-PERFORM
+              CLOSE FIZZREGELN
+           ELSE
+      *       Voreinstellung, falls fizzregeln.dat fehlt: die
+      *       klassischen Regeln 3=FIZZ und 5=BUZZ.
+              MOVE 2 TO WS-REGEL-ANZAHL
+              MOVE 3 TO WS-REGEL-DIVISOR(1)
+              MOVE "FIZZ" TO WS-REGEL-WORT(1)
+              MOVE 5 TO WS-REGEL-DIVISOR(2)
+              MOVE "BUZZ" TO WS-REGEL-WORT(2)
+           END-IF
+           EXIT.
